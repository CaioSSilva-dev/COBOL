@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDADE.
+       AUTHOR. Caio Souza Silva.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT AGE-REPORT ASSIGN TO "AGEREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPT-STATUS.
+           SELECT PENSION-ELIGIBILITY ASSIGN TO "PENSAO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORD CONTAINS 46 CHARACTERS.
+       01  CUSTOMER-MASTER-REC.
+           05  CM-CUSTOMER-ID       PIC X(6).
+           05  CM-CUSTOMER-NAME     PIC X(30).
+           05  CM-BIRTH-YEAR        PIC 9(4).
+           05  CM-BIRTH-MONTH       PIC 9(2).
+           05  CM-BIRTH-DAY         PIC 9(2).
+           05  CM-FILLER            PIC X(2).
+
+       FD  AGE-REPORT
+           RECORD CONTAINS 60 CHARACTERS.
+       01  AGE-REPORT-REC.
+           05  AR-CUSTOMER-ID       PIC X(6).
+           05  AR-FILLER1           PIC X(1).
+           05  AR-CUSTOMER-NAME     PIC X(30).
+           05  AR-AGE-DAYS          PIC ZZZZZ.
+           05  AR-FILLER2           PIC X(18).
+
+       FD  PENSION-ELIGIBILITY
+           RECORD CONTAINS 60 CHARACTERS.
+       01  PENSION-ELIGIBILITY-REC.
+           05  PE-CUSTOMER-ID       PIC X(6).
+           05  PE-FILLER1           PIC X(1).
+           05  PE-CUSTOMER-NAME     PIC X(30).
+           05  PE-AGE-ANOS          PIC ZZ9.
+           05  PE-FILLER2           PIC X(1).
+           05  PE-ELEGIVEL          PIC X(3).
+           05  PE-FILLER3           PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       COPY "DATECOPY.cpy".
+       COPY "NUMVALID.cpy".
+       77 WS-MODO         PIC 9      VALUE 0.
+       77 WS-CUST-STATUS  PIC XX     VALUE SPACES.
+       77 WS-REPT-STATUS  PIC XX     VALUE SPACES.
+       77 WS-PENS-STATUS  PIC XX     VALUE SPACES.
+       77 WS-EOF-CUST     PIC X      VALUE "N".
+           88 EOF-CUST               VALUE "Y".
+       77 WS-DATA-VALIDA  PIC X      VALUE "N".
+           88 DATA-VALIDA            VALUE "Y".
+       77 WS-IDADE-ANOS   PIC 9(3).
+       78 WS-IDADE-PENSAO-DIAS VALUE 23741.
+       77 WS-FORMATO-DATA PIC 9      VALUE 1.
+       77 WS-DATA-ENTRADA PIC 9(8).
+       LINKAGE SECTION.
+       01  LK-MODO-CHAMADA        PIC X.
+           88  LK-CHAMADA-LOTE          VALUE "B".
+           88  LK-CHAMADA-INTERATIVA    VALUE "I".
+       PROCEDURE DIVISION USING LK-MODO-CHAMADA.
+       INICIO.
+           IF LK-CHAMADA-LOTE
+              MOVE 2 TO WS-MODO
+           ELSE
+              DISPLAY "MODO DE EXECUCAO:"
+              DISPLAY "(1) INTERATIVO  (2) LOTE (CUSTOMER-MASTER)"
+              ACCEPT WS-MODO
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           IF WS-MODO = 2
+              PERFORM PROCESSA-LOTE
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF
+           GOBACK.
+
+       PROCESSA-INTERATIVO.
+           DISPLAY "FORMATO DE ENTRADA DA DATA:"
+           DISPLAY "(1) CAMPOS SEPARADOS (ANO/MES/DIA)"
+           DISPLAY "(2) DATA UNICA DDMMAAAA"
+           DISPLAY "(3) DATA UNICA MMDDAAAA"
+           ACCEPT WS-FORMATO-DATA
+           MOVE "N" TO WS-DATA-VALIDA
+           PERFORM UNTIL DATA-VALIDA
+              EVALUATE WS-FORMATO-DATA
+                 WHEN 2
+                    DISPLAY "DIGITE A DATA (DDMMAAAA): "
+                    ACCEPT WS-DATA-ENTRADA
+                    PERFORM EXTRAI-DATA-DDMMAAAA
+                 WHEN 3
+                    DISPLAY "DIGITE A DATA (MMDDAAAA): "
+                    ACCEPT WS-DATA-ENTRADA
+                    PERFORM EXTRAI-DATA-MMDDAAAA
+                 WHEN OTHER
+                    MOVE 1900 TO WS-NUM-MIN
+                    MOVE 2100 TO WS-NUM-MAX
+                    MOVE "DIGITE ANO (1900-2100): " TO WS-NUM-PROMPT
+                    PERFORM CAPTURA-NUMERO-VALIDADO
+                    MOVE WS-NUM-ENTRADA TO ANO
+                    MOVE 1  TO WS-NUM-MIN
+                    MOVE 12 TO WS-NUM-MAX
+                    MOVE "DIGITE MESES (1-12): " TO WS-NUM-PROMPT
+                    PERFORM CAPTURA-NUMERO-VALIDADO
+                    MOVE WS-NUM-ENTRADA TO MES
+                    MOVE 1  TO WS-NUM-MIN
+                    MOVE 31 TO WS-NUM-MAX
+                    MOVE "DIGITE DIAS (1-31): " TO WS-NUM-PROMPT
+                    PERFORM CAPTURA-NUMERO-VALIDADO
+                    MOVE WS-NUM-ENTRADA TO DIA
+              END-EVALUATE
+              PERFORM VALIDA-DATA
+              IF NOT DATA-VALIDA
+                 DISPLAY "DATA INVALIDA - MES DEVE SER 1-12 E "
+                    "DIA DEVE SER 1-31. DIGITE NOVAMENTE."
+              END-IF
+           END-PERFORM
+           PERFORM CALCULA-DIAS-CALENDARIO
+           DISPLAY "VOCE TEM " RESULT " DIAS DE IDADE".
+
+       EXTRAI-DATA-DDMMAAAA.
+           MOVE WS-DATA-ENTRADA(1:2) TO DIA
+           MOVE WS-DATA-ENTRADA(3:2) TO MES
+           MOVE WS-DATA-ENTRADA(5:4) TO ANO.
+
+       EXTRAI-DATA-MMDDAAAA.
+           MOVE WS-DATA-ENTRADA(1:2) TO MES
+           MOVE WS-DATA-ENTRADA(3:2) TO DIA
+           MOVE WS-DATA-ENTRADA(5:4) TO ANO.
+
+       VALIDA-DATA.
+           IF MES >= 1 AND MES <= 12 AND DIA >= 1 AND DIA <= 31
+              MOVE "Y" TO WS-DATA-VALIDA
+           ELSE
+              MOVE "N" TO WS-DATA-VALIDA
+           END-IF.
+
+       PROCESSA-LOTE.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUST-STATUS = "35"
+              DISPLAY "CUSTOMER-MASTER NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              OPEN OUTPUT AGE-REPORT
+              OPEN OUTPUT PENSION-ELIGIBILITY
+              PERFORM UNTIL EOF-CUST
+                 READ CUSTOMER-MASTER
+                    AT END
+                       MOVE "Y" TO WS-EOF-CUST
+                    NOT AT END
+                       PERFORM CALCULA-IDADE-CLIENTE
+                 END-READ
+              END-PERFORM
+              CLOSE CUSTOMER-MASTER
+              CLOSE AGE-REPORT
+              CLOSE PENSION-ELIGIBILITY
+           END-IF.
+
+       CALCULA-IDADE-CLIENTE.
+           MOVE CM-BIRTH-YEAR  TO ANO
+           MOVE CM-BIRTH-MONTH TO MES
+           MOVE CM-BIRTH-DAY   TO DIA
+           PERFORM CALCULA-DIAS-CALENDARIO
+           MOVE CM-CUSTOMER-ID   TO AR-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO AR-CUSTOMER-NAME
+           MOVE RESULT           TO AR-AGE-DAYS
+           WRITE AGE-REPORT-REC
+           DIVIDE RESULT BY 365 GIVING WS-IDADE-ANOS
+           MOVE CM-CUSTOMER-ID   TO PE-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO PE-CUSTOMER-NAME
+           MOVE WS-IDADE-ANOS    TO PE-AGE-ANOS
+           IF RESULT >= WS-IDADE-PENSAO-DIAS
+              MOVE "SIM" TO PE-ELEGIVEL
+           ELSE
+              MOVE "NAO" TO PE-ELEGIVEL
+           END-IF
+           WRITE PENSION-ELIGIBILITY-REC.
+
+       COPY "AGECALC.cpy".
+
+       COPY "NUMVALIDP.cpy".
