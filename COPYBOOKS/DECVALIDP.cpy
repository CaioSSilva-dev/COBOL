@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * Requires WS-DEC-ENTRADA/WS-DEC-MIN/WS-DEC-MAX/WS-DEC-PROMPT/
+      * WS-DEC-VALIDO from DECVALID.cpy in WORKING-STORAGE.
+      *----------------------------------------------------------------
+       CAPTURA-DECIMAL-VALIDADO.
+           MOVE "N" TO WS-DEC-VALIDO
+           PERFORM UNTIL DEC-VALIDO
+              DISPLAY FUNCTION TRIM(WS-DEC-PROMPT)
+              ACCEPT WS-DEC-ENTRADA
+              IF WS-DEC-ENTRADA >= WS-DEC-MIN
+                    AND WS-DEC-ENTRADA <= WS-DEC-MAX
+                 MOVE "Y" TO WS-DEC-VALIDO
+              ELSE
+                 DISPLAY "VALOR INVALIDO - DIGITE UM VALOR DE "
+                    WS-DEC-MIN " A " WS-DEC-MAX
+              END-IF
+           END-PERFORM.
