@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------
+      * Validates that WS-PASSO-ATUAL is allowed to run next, given
+      * WS-ULTIMO-PASSO (the last step that actually completed). Sets
+      * ERRO-SEQUENCIA when the step is unknown or its required
+      * predecessor did not just run. Does NOT advance WS-ULTIMO-PASSO
+      * itself - that only happens once EXECUTA-PASSO reports the step
+      * actually succeeded, so a checkpoint taken after a failed step
+      * still points at the step that needs to be retried, not the one
+      * that blew up. Also sets STEP-DESCONHECIDO when the step name is
+      * not in the table at all, so callers know WS-STEP-IDX is not
+      * safe to use to look up that step's error action. Requires
+      * STEPSEQ.cpy.
+      *----------------------------------------------------------------
+       VALIDA-PASSO.
+           MOVE "N" TO WS-ERRO-SEQUENCIA
+           MOVE "N" TO WS-STEP-DESCONHECIDO
+           SET WS-STEP-IDX TO 1
+           SEARCH WS-STEP-ENTRY
+              AT END
+                 MOVE "Y" TO WS-ERRO-SEQUENCIA
+                 MOVE "Y" TO WS-STEP-DESCONHECIDO
+              WHEN WS-STEP-NOME(WS-STEP-IDX) = WS-PASSO-ATUAL
+                 IF WS-STEP-PREDECESSOR(WS-STEP-IDX)
+                       NOT = WS-ULTIMO-PASSO
+                    MOVE "Y" TO WS-ERRO-SEQUENCIA
+                 END-IF
+           END-SEARCH.
