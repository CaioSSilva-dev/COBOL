@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * Shared confirmation-receipt fields. COPY into WORKING-STORAGE.
+      * Set WS-RECIBO-DESCRICAO then PERFORM EXIBE-RECIBO-CONFIRMACAO
+      * (RECIBOP.cpy, COPY'd into PROCEDURE DIVISION) - it stamps the
+      * receipt with the current date/time itself, so callers only
+      * need to describe what was entered/computed.
+      *----------------------------------------------------------------
+       77  WS-RECIBO-DESCRICAO  PIC X(60).
+       01  WS-RECIBO-DATA-HORA.
+           05  WS-RECIBO-DATA       PIC 9(8).
+           05  WS-RECIBO-HORA       PIC 9(6).
+           05  FILLER               PIC X(7).
