@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------
+      * Loads WS-STEP-TABELA (STEPSEQ.cpy) from the STEP-CONTROL file
+      * at startup, one 30-byte "name(10) predecessor(10) erro-acao
+      * (10)" line per step, so the expected step order and the
+      * action to take on a sequence violation can be changed without
+      * a recompile. Falls back to WS-STEP-DEFAULT-TABELA when the
+      * control file has not been set up yet. Requires the calling
+      * program to declare STEP-CONTROL (SELECT + FD, record
+      * STEP-CONTROL-REC PIC X(30)), WS-STEPCTL-STATUS PIC XX and
+      * WS-EOF-STEPCTL PIC X (88 EOF-STEPCTL VALUE "Y") in
+      * WORKING-STORAGE, and COPY this in the PROCEDURE DIVISION.
+      *----------------------------------------------------------------
+       CARREGA-STEP-CONTROL.
+           MOVE 0 TO WS-STEP-COUNT
+           MOVE "N" TO WS-EOF-STEPCTL
+           OPEN INPUT STEP-CONTROL
+           IF WS-STEPCTL-STATUS = "35"
+              PERFORM CARREGA-STEP-PADRAO
+           ELSE
+              PERFORM UNTIL EOF-STEPCTL
+                 READ STEP-CONTROL INTO STEP-CONTROL-REC
+                    AT END
+                       MOVE "Y" TO WS-EOF-STEPCTL
+                    NOT AT END
+                       IF WS-STEP-COUNT > 19
+                          DISPLAY "STEPCTRL.DAT TEM MAIS DE 20 PASSOS "
+                             "- IGNORANDO O RESTANTE"
+                          MOVE "Y" TO WS-EOF-STEPCTL
+                       ELSE
+                          ADD 1 TO WS-STEP-COUNT
+                          MOVE STEP-CONTROL-REC(1:10)
+                             TO WS-STEP-NOME(WS-STEP-COUNT)
+                          MOVE STEP-CONTROL-REC(11:10)
+                             TO WS-STEP-PREDECESSOR(WS-STEP-COUNT)
+                          MOVE STEP-CONTROL-REC(21:10)
+                             TO WS-STEP-ERRO-ACAO(WS-STEP-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE STEP-CONTROL
+              IF WS-STEP-COUNT = 0
+                 PERFORM CARREGA-STEP-PADRAO
+              END-IF
+           END-IF.
+
+       CARREGA-STEP-PADRAO.
+           MOVE 6 TO WS-STEP-COUNT
+           PERFORM VARYING WS-STEP-DEFAULT-IDX FROM 1 BY 1
+                 UNTIL WS-STEP-DEFAULT-IDX > 6
+              MOVE WS-STEP-DEFAULT-NOME(WS-STEP-DEFAULT-IDX)
+                 TO WS-STEP-NOME(WS-STEP-DEFAULT-IDX)
+              MOVE WS-STEP-DEFAULT-PREDECESSOR(WS-STEP-DEFAULT-IDX)
+                 TO WS-STEP-PREDECESSOR(WS-STEP-DEFAULT-IDX)
+              MOVE WS-STEP-DEFAULT-ERRO-ACAO(WS-STEP-DEFAULT-IDX)
+                 TO WS-STEP-ERRO-ACAO(WS-STEP-DEFAULT-IDX)
+           END-PERFORM.
