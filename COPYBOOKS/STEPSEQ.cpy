@@ -0,0 +1,46 @@
+      *----------------------------------------------------------------
+      * Reusable job-step sequence table: for each step, the name of
+      * the step that must have run immediately before it (SPACES
+      * means "must be the first step run") and the action to take
+      * when that step's sequence check fails - PARAR (halt the run,
+      * the default) or CONTINUAR (log the violation but let the step
+      * run anyway). Any batch program that needs "did the prior step
+      * actually run" protection COPYs this together with
+      * STEPSEQVAL.cpy instead of hand-rolling its own TESTE-style
+      * string comparisons. The table itself carries no VALUE clauses
+      * - it is loaded at runtime from a control file (see
+      * STEPCTRL.cpy) so the expected order can change without a
+      * recompile. WS-STEP-DEFAULT-TABELA supplies the fallback order
+      * used when the control file is missing.
+      *----------------------------------------------------------------
+       01  WS-STEP-TABELA.
+           05  WS-STEP-ENTRY OCCURS 1 TO 20 TIMES
+                              DEPENDING ON WS-STEP-COUNT
+                              INDEXED BY WS-STEP-IDX.
+               10  WS-STEP-NOME         PIC X(10).
+               10  WS-STEP-PREDECESSOR  PIC X(10).
+               10  WS-STEP-ERRO-ACAO    PIC X(10).
+                   88  STEP-ERRO-PARAR       VALUE "PARAR".
+                   88  STEP-ERRO-CONTINUA    VALUE "CONTINUAR".
+       77  WS-STEP-COUNT        PIC 9(2) VALUE 0.
+
+       01  WS-STEP-DEFAULT-TABELA.
+           05  FILLER PIC X(30) VALUE "SEC-1-P1            PARAR     ".
+           05  FILLER PIC X(30) VALUE "SEC-2-P1  SEC-1-P1  PARAR     ".
+           05  FILLER PIC X(30) VALUE "SEC-1-P2  SEC-2-P1  PARAR     ".
+           05  FILLER PIC X(30) VALUE "SEC-2-P2  SEC-1-P2  PARAR     ".
+           05  FILLER PIC X(30) VALUE "SEC-1-P3  SEC-2-P2  PARAR     ".
+           05  FILLER PIC X(30) VALUE "SEC-2-P3  SEC-1-P3  PARAR     ".
+       01  WS-STEP-DEFAULT-TAB REDEFINES WS-STEP-DEFAULT-TABELA.
+           05  WS-STEP-DEFAULT-ENTRY OCCURS 6 TIMES
+                              INDEXED BY WS-STEP-DEFAULT-IDX.
+               10  WS-STEP-DEFAULT-NOME         PIC X(10).
+               10  WS-STEP-DEFAULT-PREDECESSOR  PIC X(10).
+               10  WS-STEP-DEFAULT-ERRO-ACAO    PIC X(10).
+
+       77  WS-PASSO-ATUAL       PIC X(10).
+       77  WS-ULTIMO-PASSO      PIC X(10) VALUE SPACES.
+       77  WS-ERRO-SEQUENCIA    PIC X     VALUE "N".
+           88  ERRO-SEQUENCIA             VALUE "Y".
+       77  WS-STEP-DESCONHECIDO PIC X     VALUE "N".
+           88  STEP-DESCONHECIDO          VALUE "Y".
