@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * Shared DIA/MES/ANO/RESULT date-of-birth fields, used together
+      * with AGECALC.cpy by every program that computes age-in-days
+      * (IDADE, EX-05) so the two stay in sync.
+      *----------------------------------------------------------------
+       77 DIA           PIC 9(3).
+       77 MES            PIC 9(2).
+       77 ANO            PIC 9(4).
+       77 RESULT         PIC 9(5).
+       77 WS-DATA-NASC   PIC 9(8).
+       77 WS-DATA-HOJE   PIC 9(8).
