@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * Shared range-checked decimal input fields - the DECVALID.cpy/
+      * DECVALIDP.cpy counterpart to NUMVALID.cpy/NUMVALIDP.cpy for
+      * fields carrying two decimal places (currency amounts,
+      * measurements). COPY into WORKING-STORAGE together with
+      * DECVALIDP.cpy (COPY'd into PROCEDURE DIVISION). Set
+      * WS-DEC-MIN/WS-DEC-MAX and the prompt before PERFORMing
+      * CAPTURA-DECIMAL-VALIDADO, then move WS-DEC-ENTRADA into the
+      * caller's own field.
+      *----------------------------------------------------------------
+       77  WS-DEC-ENTRADA   PIC 9(6)V99.
+       77  WS-DEC-MIN       PIC 9(6)V99.
+       77  WS-DEC-MAX       PIC 9(6)V99.
+       77  WS-DEC-PROMPT    PIC X(40).
+       77  WS-DEC-VALIDO    PIC X VALUE "N".
+           88  DEC-VALIDO           VALUE "Y".
