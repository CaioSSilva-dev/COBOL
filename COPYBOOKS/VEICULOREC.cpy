@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * VEICULO-MASTER record layout - shared by CARRO (pricing) and
+      * FOLHA-VENDEDOR (payroll commission). VEICULO-MASTER is a LINE
+      * SEQUENTIAL file keyed by VEIC-ID; programs that need to find
+      * one record look it up with a sequential scan (no ISAM support
+      * in this shop's runtime).
+      *----------------------------------------------------------------
+       01  VEICULO-MASTER-REC.
+           05  VEIC-ID           PIC 9(3).
+           05  VEIC-MODELO       PIC X(20).
+           05  VEIC-VALOR        PIC 9(6)V99.
+           05  VEIC-COMISSAO     PIC 9(3)V99.
