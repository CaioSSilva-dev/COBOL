@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * Shared leap-year-aware age-in-days computation. Requires the
+      * DIA/MES/ANO/RESULT/WS-DATA-NASC/WS-DATA-HOJE fields from
+      * DATECOPY.cpy to be present in WORKING-STORAGE.
+      *----------------------------------------------------------------
+       CALCULA-DIAS-CALENDARIO.
+           COMPUTE WS-DATA-NASC = (ANO * 10000) + (MES * 100) + DIA
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           COMPUTE RESULT =
+              FUNCTION INTEGER-OF-DATE(WS-DATA-HOJE)
+              - FUNCTION INTEGER-OF-DATE(WS-DATA-NASC).
