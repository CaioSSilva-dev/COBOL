@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * Requires WS-RECIBO-DESCRICAO/WS-RECIBO-DATA-HORA from
+      * RECIBO.cpy in WORKING-STORAGE.
+      *----------------------------------------------------------------
+       EXIBE-RECIBO-CONFIRMACAO.
+           MOVE FUNCTION CURRENT-DATE TO WS-RECIBO-DATA-HORA
+           DISPLAY "------------------------------------------------"
+           DISPLAY "REGISTRO CONFIRMADO EM " WS-RECIBO-DATA
+              " " WS-RECIBO-HORA
+           DISPLAY FUNCTION TRIM(WS-RECIBO-DESCRICAO)
+           DISPLAY "------------------------------------------------".
