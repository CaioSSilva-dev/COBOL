@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * PESSOA-MASTER record layout - shared by INFOS, NOME and any
+      * program that needs to read or write the roster of registered
+      * people. PESSOA-MASTER is a LINE SEQUENTIAL file keyed by
+      * PES-REG-NUM; programs that need to find one record look it up
+      * with a sequential scan (no ISAM support in this shop's runtime).
+      *----------------------------------------------------------------
+       01  PESSOA-MASTER-REC.
+           05  PES-REG-NUM       PIC 9(6).
+           05  PES-NAME          PIC A(40).
+           05  PES-AGE           PIC 9(3).
+           05  PES-GENDER        PIC 9.
+           05  PES-GENDER-DESC   PIC X(15).
+           05  PES-MENOR-ADULTO  PIC X.
+               88  PES-MENOR             VALUE "M".
+               88  PES-ADULTO             VALUE "A".
+           05  PES-ID-NACIONAL   PIC X(11).
+           05  PES-ACEITA-MKT    PIC X.
+               88  PES-MKT-SIM           VALUE "S".
+               88  PES-MKT-NAO           VALUE "N".
