@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * Shared range-checked numeric input fields. Any program that
+      * needs "keep asking until the number is in range" COPYs this
+      * into WORKING-STORAGE together with NUMVALIDP.cpy (COPY'd into
+      * PROCEDURE DIVISION) instead of hand-rolling its own PERFORM
+      * UNTIL/ACCEPT/IF range-check loop. Set WS-NUM-MIN/WS-NUM-MAX
+      * and the prompt before PERFORMing CAPTURA-NUMERO-VALIDADO, then
+      * move WS-NUM-ENTRADA into the caller's own field.
+      *----------------------------------------------------------------
+       77  WS-NUM-ENTRADA   PIC 9(5).
+       77  WS-NUM-MIN       PIC 9(5).
+       77  WS-NUM-MAX       PIC 9(5).
+       77  WS-NUM-PROMPT    PIC X(40).
+       77  WS-NUM-VALIDO    PIC X VALUE "N".
+           88  NUM-VALIDO           VALUE "Y".
