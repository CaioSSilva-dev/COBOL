@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * Requires WS-NUM-ENTRADA/WS-NUM-MIN/WS-NUM-MAX/WS-NUM-PROMPT/
+      * WS-NUM-VALIDO from NUMVALID.cpy in WORKING-STORAGE.
+      *----------------------------------------------------------------
+       CAPTURA-NUMERO-VALIDADO.
+           MOVE "N" TO WS-NUM-VALIDO
+           PERFORM UNTIL NUM-VALIDO
+              DISPLAY FUNCTION TRIM(WS-NUM-PROMPT)
+              ACCEPT WS-NUM-ENTRADA
+              IF WS-NUM-ENTRADA >= WS-NUM-MIN
+                    AND WS-NUM-ENTRADA <= WS-NUM-MAX
+                 MOVE "Y" TO WS-NUM-VALIDO
+              ELSE
+                 DISPLAY "VALOR INVALIDO - DIGITE UM VALOR DE "
+                    WS-NUM-MIN " A " WS-NUM-MAX
+              END-IF
+           END-PERFORM.
