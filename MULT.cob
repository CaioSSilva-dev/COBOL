@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MULT.
+       AUTHOR. Caio Souza Silva.
+       DATE-WRITTEN. 26/03/22.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMERO-PARES ASSIGN TO "MULTPARES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARES-STATUS.
+           SELECT RESULTADO-MULT ASSIGN TO "MULTRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMERO-PARES
+           RECORD CONTAINS 4 CHARACTERS.
+       01  NUMERO-PARES-REC.
+           05  NP-NUMERO-1        PIC 9(2).
+           05  NP-NUMERO-2        PIC 9(2).
+
+       FD  RESULTADO-MULT
+           RECORD CONTAINS 20 CHARACTERS.
+       01  RESULTADO-MULT-REC.
+           05  RM-NUMERO-1        PIC Z9.
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  RM-NUMERO-2        PIC Z9.
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  RM-PRODUTO         PIC ZZZ9.
+           05  FILLER             PIC X(11) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       77 Numero-1 PIC 9(2).
+       77 Numero-2 PIC 9(2).
+       77 Resultado PIC S9(3)V99.
+       77 Opcao PIC 9.
+       77 WS-MODO PIC 9 VALUE 0.
+       77 WS-PARES-STATUS  PIC XX VALUE SPACES.
+       77 WS-RESULT-STATUS PIC XX VALUE SPACES.
+       77 WS-EOF-PARES     PIC X VALUE "N".
+           88 EOF-PARES           VALUE "Y".
+       77 WS-ESTOUROU      PIC X VALUE "N".
+           88 ESTOUROU-CAMPO      VALUE "Y".
+       COPY "NUMVALID.cpy".
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "MODO: (1) INTERATIVO (2) LOTE (MULTPARES.DAT)"
+           ACCEPT WS-MODO
+           MOVE 0 TO RETURN-CODE
+           IF WS-MODO = 2
+              PERFORM PROCESSA-LOTE
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF
+           GOBACK.
+
+       PROCESSA-INTERATIVO.
+           MOVE "N" TO WS-ESTOUROU
+           MOVE 0  TO WS-NUM-MIN
+           MOVE 99 TO WS-NUM-MAX
+           MOVE "Digite um Numero: " TO WS-NUM-PROMPT
+           PERFORM CAPTURA-NUMERO-VALIDADO
+           MOVE WS-NUM-ENTRADA TO Numero-1
+           MOVE "Digite outro Numero: " TO WS-NUM-PROMPT
+           PERFORM CAPTURA-NUMERO-VALIDADO
+           MOVE WS-NUM-ENTRADA TO Numero-2
+           DISPLAY "OPERACAO: (1) + (2) - (3) * (4) /"
+           ACCEPT Opcao
+           EVALUATE Opcao
+              WHEN 1 ADD Numero-1 TO Numero-2 GIVING Resultado
+                        ON SIZE ERROR PERFORM ESTOURO-CAMPO
+                     END-ADD
+              WHEN 2 SUBTRACT Numero-2 FROM Numero-1 GIVING Resultado
+                        ON SIZE ERROR PERFORM ESTOURO-CAMPO
+                     END-SUBTRACT
+              WHEN 3 MULTIPLY Numero-1 BY Numero-2 GIVING Resultado
+                        ON SIZE ERROR PERFORM ESTOURO-CAMPO
+                     END-MULTIPLY
+              WHEN 4 PERFORM DIVIDE-NUMEROS
+              WHEN OTHER DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE
+           IF NOT ESTOUROU-CAMPO
+              DISPLAY "Resultado: " Resultado
+           END-IF.
+
+       ESTOURO-CAMPO.
+           MOVE "Y" TO WS-ESTOUROU
+           DISPLAY "ERRO: RESULTADO EXCEDE O TAMANHO DO CAMPO".
+
+       DIVIDE-NUMEROS.
+           IF Numero-2 = 0
+              DISPLAY "ERRO: DIVISAO POR ZERO"
+              MOVE 0 TO Resultado
+           ELSE
+              DIVIDE Numero-1 BY Numero-2 GIVING Resultado
+                 ON SIZE ERROR PERFORM ESTOURO-CAMPO
+              END-DIVIDE
+           END-IF.
+
+       PROCESSA-LOTE.
+           OPEN INPUT NUMERO-PARES
+           IF WS-PARES-STATUS = "35"
+              DISPLAY "MULTPARES.DAT NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              OPEN OUTPUT RESULTADO-MULT
+              PERFORM UNTIL EOF-PARES
+                 READ NUMERO-PARES
+                    AT END
+                       MOVE "Y" TO WS-EOF-PARES
+                    NOT AT END
+                       PERFORM MULTIPLICA-PAR
+                 END-READ
+              END-PERFORM
+              CLOSE NUMERO-PARES
+              CLOSE RESULTADO-MULT
+           END-IF.
+
+       MULTIPLICA-PAR.
+           MOVE "N" TO WS-ESTOUROU
+           MULTIPLY NP-NUMERO-1 BY NP-NUMERO-2 GIVING Resultado
+              ON SIZE ERROR PERFORM ESTOURO-CAMPO
+           END-MULTIPLY
+           MOVE NP-NUMERO-1 TO RM-NUMERO-1
+           MOVE NP-NUMERO-2 TO RM-NUMERO-2
+           IF ESTOUROU-CAMPO
+              MOVE ZEROES TO RM-PRODUTO
+           ELSE
+              MOVE Resultado TO RM-PRODUTO
+           END-IF
+           WRITE RESULTADO-MULT-REC.
+
+       COPY "NUMVALIDP.cpy".
