@@ -1,60 +1,260 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. SEC-PROC.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       77 TESTE  PIC X(10).
-       PROCEDURE DIVISION.
-      *-------------------TRABALHO COM SESSOES--------------------------
-       SEC-1 SECTION.
-       SEC-1-P1.
-           MOVE "SEC-1-P1" TO TESTE
-           DISPLAY TESTE
-           PERFORM SEC-2.  
-       SEC-1-P2.
-           IF TESTE EQUAL "SEC-2-P1" THEN
-              MOVE "SEC-1-P2" TO TESTE
-              DISPLAY TESTE
-              PERFORM SEC-2-P2 
-           ELSE
-              DISPLAY "ERRO DE ORDEM"
-              PERFORM FIM 
-           END-IF. 
-       SEC-1-P3.
-           IF TESTE EQUAL "SEC-2-P2" THEN
-              MOVE "SEC-1-P3" TO TESTE
-              DISPLAY TESTE
-              PERFORM SEC-2-P3  
-           ELSE
-              DISPLAY "ERRO DE ORDEM"
-              PERFORM FIM 
-           END-IF. 
-       SEC-2 SECTION.     
-       SEC-2-P1.
-           IF TESTE EQUAL "SEC-1-P1" THEN
-              MOVE "SEC-2-P1" TO TESTE
-              DISPLAY TESTE
-              PERFORM SEC-1-P2 
-           ELSE
-              DISPLAY "ERRO DE ORDEM"
-              PERFORM FIM 
-           END-IF. 
-       SEC-2-P2.
-           IF TESTE EQUAL "SEC-1-P2" THEN
-              MOVE "SEC-2-P2" TO TESTE
-              DISPLAY TESTE
-              PERFORM SEC-1-P3 
-           ELSE
-              DISPLAY "ERRO DE ORDEM"
-              PERFORM FIM 
-           END-IF. 
-       SEC-2-P3.
-           IF TESTE EQUAL "SEC-1-P3" THEN
-              MOVE "SEC-2-P3" TO TESTE
-              DISPLAY TESTE
-              PERFORM FIM
-           ELSE
-              DISPLAY "ERRO DE ORDEM"
-              PERFORM FIM 
-           END-IF. 
-       FIM SECTION.
-           STOP RUN. 
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEC-PROC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SECCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT ERRO-LOG-FILE ASSIGN TO "SECERRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+           SELECT STEP-CONTROL ASSIGN TO "STEPCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STEPCTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CHECKPOINT-REC       PIC X(10).
+
+       FD  ERRO-LOG-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  ERRO-LOG-REC          PIC X(40).
+
+       FD  STEP-CONTROL
+           RECORD CONTAINS 30 CHARACTERS.
+       01  STEP-CONTROL-REC      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY "STEPSEQ.cpy".
+       77  WS-EOF-STEPCTL    PIC X VALUE "N".
+           88 EOF-STEPCTL           VALUE "Y".
+       77  WS-MODO-EXEC     PIC 9 VALUE 0.
+       77  WS-CKPT-STATUS   PIC XX VALUE SPACES.
+       77  WS-ERRLOG-STATUS PIC XX VALUE SPACES.
+       77  WS-STEPCTL-STATUS PIC XX VALUE SPACES.
+       77  WS-ERRO-EXECUCAO PIC X VALUE "N".
+           88 ERRO-EXECUCAO         VALUE "Y".
+       01  WS-ERRLOG-DATA-HORA.
+           05  WS-CD-DATA         PIC 9(8).
+           05  WS-CD-HORA         PIC 9(6).
+           05  FILLER             PIC X(7).
+       01  WS-ERRLOG-LINHA.
+           05  WS-ERRLOG-DATA     PIC 9(8).
+           05  FILLER             PIC X VALUE SPACE.
+           05  WS-ERRLOG-HORA     PIC 9(6).
+           05  FILLER             PIC X VALUE SPACE.
+           05  WS-ERRLOG-PASSO    PIC X(10).
+           05  FILLER             PIC X VALUE SPACE.
+           05  WS-ERRLOG-MSG      PIC X(11) VALUE "ERRO ORDEM".
+       PROCEDURE DIVISION.
+       INICIO SECTION.
+       INICIO-P1.
+           PERFORM CARREGA-STEP-CONTROL
+           DISPLAY "(1) INICIAR DO INICIO  (2) RETOMAR DO CHECKPOINT"
+           ACCEPT WS-MODO-EXEC
+           IF WS-MODO-EXEC = 2
+              PERFORM LE-CHECKPOINT
+              PERFORM RETOMA-EXECUCAO
+           ELSE
+              PERFORM SEC-1-P1
+           END-IF
+           IF NOT ERRO-SEQUENCIA AND NOT ERRO-EXECUCAO
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       LE-CHECKPOINT.
+           MOVE SPACES TO WS-ULTIMO-PASSO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO WS-ULTIMO-PASSO
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              DISPLAY "NENHUM CHECKPOINT ENCONTRADO - "
+                 "REINICIANDO DO PRIMEIRO PASSO"
+           END-IF.
+
+       RETOMA-EXECUCAO.
+           EVALUATE WS-ULTIMO-PASSO
+              WHEN "SEC-1-P1" PERFORM SEC-2-P1
+              WHEN "SEC-2-P1" PERFORM SEC-1-P2
+              WHEN "SEC-1-P2" PERFORM SEC-2-P2
+              WHEN "SEC-2-P2" PERFORM SEC-1-P3
+              WHEN "SEC-1-P3" PERFORM SEC-2-P3
+              WHEN OTHER      PERFORM SEC-1-P1
+           END-EVALUATE.
+
+      *-------------------TRABALHO COM SESSOES--------------------------
+       SEC-1 SECTION.
+       SEC-1-P1.
+           MOVE "SEC-1-P1" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+              PERFORM FIM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+                 PERFORM FIM
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+                 PERFORM SEC-2
+              END-IF
+           END-IF.
+       SEC-1-P2.
+           MOVE "SEC-1-P2" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+              PERFORM FIM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+                 PERFORM FIM
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+                 PERFORM SEC-2-P2
+              END-IF
+           END-IF.
+       SEC-1-P3.
+           MOVE "SEC-1-P3" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+              PERFORM FIM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+                 PERFORM FIM
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+                 PERFORM SEC-2-P3
+              END-IF
+           END-IF.
+       SEC-2 SECTION.
+       SEC-2-P1.
+           MOVE "SEC-2-P1" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+              PERFORM FIM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+                 PERFORM FIM
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+                 PERFORM SEC-1-P2
+              END-IF
+           END-IF.
+       SEC-2-P2.
+           MOVE "SEC-2-P2" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+              PERFORM FIM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+                 PERFORM FIM
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+                 PERFORM SEC-1-P3
+              END-IF
+           END-IF.
+       SEC-2-P3.
+           MOVE "SEC-2-P3" TO WS-PASSO-ATUAL
+           PERFORM VALIDA-PASSO
+           PERFORM APLICA-TOLERANCIA-ERRO
+           IF ERRO-SEQUENCIA
+              PERFORM REGISTRA-ERRO-ORDEM
+           ELSE
+              DISPLAY WS-PASSO-ATUAL
+              PERFORM EXECUTA-PASSO
+              IF ERRO-EXECUCAO
+                 PERFORM REGISTRA-ERRO-EXECUCAO
+              ELSE
+                 MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO
+              END-IF
+           END-IF
+           PERFORM FIM.
+
+       APLICA-TOLERANCIA-ERRO.
+           IF ERRO-SEQUENCIA AND NOT STEP-DESCONHECIDO
+              AND STEP-ERRO-CONTINUA(WS-STEP-IDX)
+              MOVE "N" TO WS-ERRO-SEQUENCIA
+           END-IF.
+
+       EXECUTA-PASSO.
+           MOVE "N" TO WS-ERRO-EXECUCAO
+           EVALUATE WS-PASSO-ATUAL
+              WHEN "SEC-1-P1" CALL "IDADE" USING "B"
+              WHEN "SEC-2-P1" CALL "INFOS" USING "B"
+              WHEN "SEC-1-P2" CALL "FOLHA-VENDEDOR" USING "B"
+              WHEN "SEC-2-P2" CALL "RETANGULO-AREA" USING "B"
+              WHEN OTHER      CONTINUE
+           END-EVALUATE
+           IF RETURN-CODE NOT = 0
+              MOVE "Y" TO WS-ERRO-EXECUCAO
+           END-IF.
+
+       FIM SECTION.
+       FIM-P1.
+           IF ERRO-SEQUENCIA OR ERRO-EXECUCAO
+              PERFORM GRAVA-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC FROM WS-ULTIMO-PASSO
+           CLOSE CHECKPOINT-FILE.
+
+       REGISTRA-ERRO-ORDEM.
+           DISPLAY "ERRO DE ORDEM"
+           MOVE 8 TO RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-DATA-HORA
+           MOVE WS-CD-DATA TO WS-ERRLOG-DATA
+           MOVE WS-CD-HORA TO WS-ERRLOG-HORA
+           MOVE WS-PASSO-ATUAL TO WS-ERRLOG-PASSO
+           MOVE "ERRO ORDEM" TO WS-ERRLOG-MSG
+           OPEN EXTEND ERRO-LOG-FILE
+           IF WS-ERRLOG-STATUS = "35"
+              OPEN OUTPUT ERRO-LOG-FILE
+           END-IF
+           WRITE ERRO-LOG-REC FROM WS-ERRLOG-LINHA
+           CLOSE ERRO-LOG-FILE.
+
+       REGISTRA-ERRO-EXECUCAO.
+           DISPLAY "ERRO NA EXECUCAO DO PASSO"
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-DATA-HORA
+           MOVE WS-CD-DATA TO WS-ERRLOG-DATA
+           MOVE WS-CD-HORA TO WS-ERRLOG-HORA
+           MOVE WS-PASSO-ATUAL TO WS-ERRLOG-PASSO
+           MOVE "ERRO EXEC" TO WS-ERRLOG-MSG
+           OPEN EXTEND ERRO-LOG-FILE
+           IF WS-ERRLOG-STATUS = "35"
+              OPEN OUTPUT ERRO-LOG-FILE
+           END-IF
+           WRITE ERRO-LOG-REC FROM WS-ERRLOG-LINHA
+           CLOSE ERRO-LOG-FILE.
+
+       COPY "STEPCTRL.cpy".
+
+       COPY "STEPSEQVAL.cpy".
