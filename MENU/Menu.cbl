@@ -0,0 +1,30 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-OPCAO       PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+       MENU-P1.
+           PERFORM UNTIL WS-OPCAO = 9
+              DISPLAY "===== MENU PRINCIPAL ====="
+              DISPLAY "(1) IDADE"
+              DISPLAY "(2) INFOS"
+              DISPLAY "(3) OLA-USER"
+              DISPLAY "(4) RETANGULO-AREA"
+              DISPLAY "(5) CARRO"
+              DISPLAY "(6) MULT"
+              DISPLAY "(9) SAIR"
+              ACCEPT WS-OPCAO
+              EVALUATE WS-OPCAO
+                 WHEN 1 CALL "IDADE" USING "I"
+                 WHEN 2 CALL "INFOS" USING "I"
+                 WHEN 3 CALL "OLA-USER"
+                 WHEN 4 CALL "RETANGULO-AREA" USING "I"
+                 WHEN 5 CALL "CARRO"
+                 WHEN 6 CALL "MULT"
+                 WHEN 9 CONTINUE
+                 WHEN OTHER DISPLAY "OPCAO INVALIDA"
+              END-EVALUATE
+           END-PERFORM
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
