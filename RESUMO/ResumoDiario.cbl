@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMO-DIARIO.
+       AUTHOR. Caio Souza Silva.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDADE-LOG ASSIGN TO "AGEREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IDADE-STATUS.
+           SELECT INFOS-LOG ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFOS-STATUS.
+           SELECT CARRO-LOG ASSIGN TO "CARROLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CARRO-STATUS.
+           SELECT RESUMO-REPORT ASSIGN TO "RESUMODIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDADE-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  IDADE-LOG-LINE        PIC X(80).
+
+       FD  INFOS-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  INFOS-LOG-LINE        PIC X(80).
+
+       FD  CARRO-LOG
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CARRO-LOG-LINE        PIC X(80).
+
+       FD  RESUMO-REPORT
+           RECORD CONTAINS 50 CHARACTERS.
+       01  RESUMO-REPORT-LINE    PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77  WS-IDADE-STATUS  PIC XX VALUE SPACES.
+       77  WS-INFOS-STATUS  PIC XX VALUE SPACES.
+       77  WS-CARRO-STATUS  PIC XX VALUE SPACES.
+       77  WS-RESUMO-STATUS PIC XX VALUE SPACES.
+       77  WS-EOF-ARQ       PIC X  VALUE "N".
+           88 EOF-ARQ              VALUE "Y".
+       77  WS-COUNT-IDADE   PIC 9(5) VALUE 0.
+       77  WS-COUNT-INFOS   PIC 9(5) VALUE 0.
+       77  WS-COUNT-CARRO   PIC 9(5) VALUE 0.
+       77  WS-CARRO-VALOR   PIC 9(4)V99 VALUE 0.
+       77  WS-CARRO-TOTAL   PIC 9(6)V99 VALUE 0.
+       77  WS-HOJE          PIC 9(8).
+       01  WS-RESUMO-LINHA.
+           05  WS-RESUMO-LABEL  PIC X(20).
+           05  WS-RESUMO-VALOR  PIC ZZZZ9.
+           05  FILLER           PIC X(25).
+       01  WS-RESUMO-LINHA2.
+           05  WS-RESUMO-LABEL2 PIC X(20).
+           05  WS-RESUMO-VALOR2 PIC ZZZZ9.99.
+           05  FILLER           PIC X(22).
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           PERFORM CONTA-IDADE
+           PERFORM CONTA-INFOS
+           PERFORM CONTA-CARRO
+           DISPLAY "===== RESUMO DIARIO ====="
+           DISPLAY "CALCULOS DE IDADE (ACUMULADO) : " WS-COUNT-IDADE
+           DISPLAY "CADASTROS INFOS   (ACUMULADO) : " WS-COUNT-INFOS
+           DISPLAY "COTACOES CARRO    (HOJE)      : " WS-COUNT-CARRO
+           DISPLAY "VALOR COTADO CARRO(HOJE)      : " WS-CARRO-TOTAL
+           PERFORM GRAVA-RESUMO
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
+
+       CONTA-IDADE.
+           MOVE 0 TO WS-COUNT-IDADE
+           MOVE "N" TO WS-EOF-ARQ
+           OPEN INPUT IDADE-LOG
+           IF WS-IDADE-STATUS = "35"
+              DISPLAY "AGEREPT.DAT NAO ENCONTRADO"
+           ELSE
+              PERFORM UNTIL EOF-ARQ
+                 READ IDADE-LOG
+                    AT END
+                       MOVE "Y" TO WS-EOF-ARQ
+                    NOT AT END
+                       ADD 1 TO WS-COUNT-IDADE
+                 END-READ
+              END-PERFORM
+              CLOSE IDADE-LOG
+           END-IF.
+
+       CONTA-INFOS.
+           MOVE 0 TO WS-COUNT-INFOS
+           MOVE "N" TO WS-EOF-ARQ
+           OPEN INPUT INFOS-LOG
+           IF WS-INFOS-STATUS = "35"
+              DISPLAY "PESSOA.DAT NAO ENCONTRADO"
+           ELSE
+              PERFORM UNTIL EOF-ARQ
+                 READ INFOS-LOG
+                    AT END
+                       MOVE "Y" TO WS-EOF-ARQ
+                    NOT AT END
+                       ADD 1 TO WS-COUNT-INFOS
+                 END-READ
+              END-PERFORM
+              CLOSE INFOS-LOG
+           END-IF.
+
+       CONTA-CARRO.
+           MOVE 0 TO WS-COUNT-CARRO
+           MOVE 0 TO WS-CARRO-TOTAL
+           MOVE "N" TO WS-EOF-ARQ
+           OPEN INPUT CARRO-LOG
+           IF WS-CARRO-STATUS = "35"
+              DISPLAY "CARROLOG.DAT NAO ENCONTRADO"
+           ELSE
+              PERFORM UNTIL EOF-ARQ
+                 READ CARRO-LOG
+                    AT END
+                       MOVE "Y" TO WS-EOF-ARQ
+                    NOT AT END
+                       IF CARRO-LOG-LINE(1:8) = WS-HOJE
+                          ADD 1 TO WS-COUNT-CARRO
+                          MOVE CARRO-LOG-LINE(17:6) TO WS-CARRO-VALOR
+                          ADD WS-CARRO-VALOR TO WS-CARRO-TOTAL
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CARRO-LOG
+           END-IF.
+
+       GRAVA-RESUMO.
+           OPEN OUTPUT RESUMO-REPORT
+           MOVE SPACES TO WS-RESUMO-LINHA
+           MOVE "IDADE ACUMULADO:"  TO WS-RESUMO-LABEL
+           MOVE WS-COUNT-IDADE      TO WS-RESUMO-VALOR
+           MOVE WS-RESUMO-LINHA     TO RESUMO-REPORT-LINE
+           WRITE RESUMO-REPORT-LINE
+           MOVE SPACES TO WS-RESUMO-LINHA
+           MOVE "INFOS ACUMULADO:"  TO WS-RESUMO-LABEL
+           MOVE WS-COUNT-INFOS      TO WS-RESUMO-VALOR
+           MOVE WS-RESUMO-LINHA     TO RESUMO-REPORT-LINE
+           WRITE RESUMO-REPORT-LINE
+           MOVE SPACES TO WS-RESUMO-LINHA
+           MOVE "CARRO HOJE:"       TO WS-RESUMO-LABEL
+           MOVE WS-COUNT-CARRO      TO WS-RESUMO-VALOR
+           MOVE WS-RESUMO-LINHA     TO RESUMO-REPORT-LINE
+           WRITE RESUMO-REPORT-LINE
+           MOVE SPACES TO WS-RESUMO-LINHA2
+           MOVE "CARRO TOTAL HOJE:"  TO WS-RESUMO-LABEL2
+           MOVE WS-CARRO-TOTAL       TO WS-RESUMO-VALOR2
+           MOVE WS-RESUMO-LINHA2     TO RESUMO-REPORT-LINE
+           WRITE RESUMO-REPORT-LINE
+           CLOSE RESUMO-REPORT.
