@@ -1,12 +1,66 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. NOME.
-       DATE-WRITTEN. 26/03/22.
-       AUTHOR. Caio Souza Silva.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION.
-       77 WS-NOME   PIC X(10). 
-       PROCEDURE DIVISION.
-           DISPLAY "Digite o Nome: "
-           ACCEPT WS-NOME 
-           DISPLAY "O Nome Ã©: " WS-NOME 
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOME.
+       DATE-WRITTEN. 26/03/22.
+       AUTHOR. Caio Souza Silva.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOA-MASTER ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PESSOA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOA-MASTER.
+       COPY "PESSOAREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 WS-NOME          PIC X(40).
+       77 WS-MODO          PIC 9 VALUE 0.
+       77 WS-PESSOA-STATUS PIC XX VALUE SPACES.
+       77 WS-BUSCA-REG-NUM PIC 9(6).
+       77 WS-ACHOU-PESSOA  PIC X VALUE "N".
+           88 ACHOU-PESSOA        VALUE "Y".
+       PROCEDURE DIVISION.
+           DISPLAY "(1) DIGITAR NOME  (2) BUSCAR POR ID NO CADASTRO"
+           ACCEPT WS-MODO
+           IF WS-MODO = 2
+              PERFORM BUSCA-PESSOA-POR-ID
+           ELSE
+              DISPLAY "Digite o Nome: "
+              ACCEPT WS-NOME
+              DISPLAY "O Nome é: " WS-NOME
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       BUSCA-PESSOA-POR-ID.
+           DISPLAY "DIGITE O NUMERO DE REGISTRO (ID): "
+           ACCEPT WS-BUSCA-REG-NUM
+           MOVE "N" TO WS-ACHOU-PESSOA
+           OPEN INPUT PESSOA-MASTER
+           IF WS-PESSOA-STATUS = "35"
+              DISPLAY "PESSOA-MASTER NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL ACHOU-PESSOA
+                 READ PESSOA-MASTER
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       IF PES-REG-NUM = WS-BUSCA-REG-NUM
+                          MOVE "Y" TO WS-ACHOU-PESSOA
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PESSOA-MASTER
+              IF ACHOU-PESSOA
+                 DISPLAY "ID: "     PES-REG-NUM
+                 DISPLAY "NOME: "   PES-NAME
+                 DISPLAY "IDADE: "  PES-AGE
+                 DISPLAY "GENERO: " PES-GENDER-DESC
+                 MOVE 0 TO RETURN-CODE
+              ELSE
+                 DISPLAY "NENHUM CADASTRO ENCONTRADO COM ESSE ID"
+                 MOVE 4 TO RETURN-CODE
+              END-IF
+           END-IF.
