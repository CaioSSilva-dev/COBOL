@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETANGULO-AREA.
+       AUTHOR. CAIO SOUZA SILVA
+       DATE-WRITTEN. 30/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAL-MASTER ASSIGN TO "MATERIAIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAT-STATUS.
+           SELECT MATERIAL-REPORT ASSIGN TO "MATREPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MREPT-STATUS.
+           SELECT CUSTO-MASTER ASSIGN TO "CUSTOMAT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MATERIAL-MASTER
+           RECORD CONTAINS 27 CHARACTERS.
+       01  MATERIAL-MASTER-REC.
+           05  MT-NOME          PIC X(20).
+           05  MT-BASE          PIC 9(3)V99.
+           05  MT-ALTURA        PIC 9(3)V99.
+
+       FD  MATERIAL-REPORT
+           RECORD CONTAINS 60 CHARACTERS.
+       01  MATERIAL-REPORT-REC.
+           05  MR-NOME          PIC X(20).
+           05  MR-AREA          PIC ZZZ,ZZ9.99.
+           05  FILLER           PIC X(1) VALUE SPACE.
+           05  MR-PERIMETRO     PIC ZZZ,ZZ9.99.
+           05  FILLER           PIC X(1) VALUE SPACE.
+           05  MR-CUSTO-EST     PIC ZZ,ZZ9.99.
+           05  FILLER           PIC X(6) VALUE SPACES.
+
+       FD  CUSTO-MASTER
+           RECORD CONTAINS 8 CHARACTERS.
+       01  CUSTO-MASTER-REC.
+           05  CU-CUSTO-UNIT    PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       77  BASE     PIC 9(3)V99.
+       77  ALTURA   PIC 9(3)V99.
+       77  RAIO     PIC 9(3)V99.
+       77  R        PIC 9(6)V99.
+       77  OPCAO    PIC 9.
+       77  PI       PIC 9V9(5) VALUE 3.14159.
+       77  WS-UNIDADE     PIC 9 VALUE 1.
+       77  WS-FATOR-PES   PIC 9V9999 VALUE 0.3048.
+       77  WS-MODO        PIC 9 VALUE 0.
+       77  WS-MAT-STATUS   PIC XX VALUE SPACES.
+       77  WS-MREPT-STATUS PIC XX VALUE SPACES.
+       77  WS-EOF-MAT      PIC X VALUE "N".
+           88 EOF-MAT             VALUE "Y".
+       77  WS-PERIMETRO    PIC 9(6)V99.
+       77  WS-CUSTO-STATUS PIC XX VALUE SPACES.
+       77  WS-CUSTO-UNITARIO PIC 9(4)V99 VALUE 25.00.
+       77  WS-CUSTO-ESTIMADO PIC 9(6)V99.
+       77  WS-MAT-COUNT    PIC 9(4) VALUE 0.
+       77  WS-CUSTO-TOTAL  PIC 9(8)V99 VALUE 0.
+       COPY "RECIBO.cpy".
+       COPY "DECVALID.cpy".
+       LINKAGE SECTION.
+       01  LK-MODO-CHAMADA        PIC X.
+           88  LK-CHAMADA-LOTE          VALUE "B".
+           88  LK-CHAMADA-INTERATIVA    VALUE "I".
+       PROCEDURE DIVISION USING LK-MODO-CHAMADA.
+           IF LK-CHAMADA-LOTE
+              MOVE 2 TO WS-MODO
+           ELSE
+              DISPLAY "MODO: (1) INTERATIVO (2) LOTE (MATERIAIS.DAT)"
+              ACCEPT WS-MODO
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           PERFORM CARREGA-CUSTO-VIGENTE
+           IF WS-MODO = 2
+              PERFORM PROCESSA-LOTE-MATERIAIS
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF
+           GOBACK.
+
+       CARREGA-CUSTO-VIGENTE.
+           OPEN INPUT CUSTO-MASTER
+           IF WS-CUSTO-STATUS = "35"
+              DISPLAY "CUSTO-MASTER NAO ENCONTRADO - "
+                 "USANDO CUSTO PADRAO"
+           ELSE
+              READ CUSTO-MASTER
+                 NOT AT END
+                    MOVE CU-CUSTO-UNIT TO WS-CUSTO-UNITARIO
+              END-READ
+              CLOSE CUSTO-MASTER
+           END-IF.
+
+       PROCESSA-INTERATIVO.
+           DISPLAY "UNIDADE DE MEDIDA:"
+           DISPLAY "(1) METROS  (2) PES"
+           ACCEPT WS-UNIDADE
+           DISPLAY "O QUE DESEJA CALCULAR?"
+           DISPLAY "(1) AREA DO RETANGULO"
+           DISPLAY "(2) PERIMETRO DO RETANGULO"
+           DISPLAY "(3) AREA DO TRIANGULO"
+           DISPLAY "(4) AREA DO CIRCULO"
+           ACCEPT OPCAO
+           EVALUATE OPCAO
+              WHEN 1 PERFORM CALCULA-AREA-RETANGULO
+              WHEN 2 PERFORM CALCULA-PERIMETRO-RETANGULO
+              WHEN 3 PERFORM CALCULA-AREA-TRIANGULO
+              WHEN 4 PERFORM CALCULA-AREA-CIRCULO
+              WHEN OTHER DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       PROCESSA-LOTE-MATERIAIS.
+           OPEN INPUT MATERIAL-MASTER
+           IF WS-MAT-STATUS = "35"
+              DISPLAY "MATERIAIS.DAT NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO WS-CUSTO-TOTAL
+              OPEN OUTPUT MATERIAL-REPORT
+              PERFORM UNTIL EOF-MAT
+                 READ MATERIAL-MASTER
+                    AT END
+                       MOVE "Y" TO WS-EOF-MAT
+                    NOT AT END
+                       PERFORM CALCULA-MATERIAL
+                 END-READ
+              END-PERFORM
+              CLOSE MATERIAL-MASTER
+              CLOSE MATERIAL-REPORT
+              STRING "LOTE DE MATERIAIS PROCESSADO - " DELIMITED BY SIZE
+                     WS-MAT-COUNT DELIMITED BY SIZE
+                     " REGISTROS - CUSTO TOTAL " DELIMITED BY SIZE
+                     WS-CUSTO-TOTAL DELIMITED BY SIZE
+                     INTO WS-RECIBO-DESCRICAO
+              END-STRING
+              PERFORM EXIBE-RECIBO-CONFIRMACAO
+           END-IF.
+
+       CALCULA-MATERIAL.
+           ADD 1 TO WS-MAT-COUNT
+           MULTIPLY MT-BASE BY MT-ALTURA GIVING R
+           COMPUTE WS-PERIMETRO = 2 * (MT-BASE + MT-ALTURA)
+           COMPUTE WS-CUSTO-ESTIMADO = R * WS-CUSTO-UNITARIO
+           ADD WS-CUSTO-ESTIMADO TO WS-CUSTO-TOTAL
+           MOVE MT-NOME        TO MR-NOME
+           MOVE R              TO MR-AREA
+           MOVE WS-PERIMETRO   TO MR-PERIMETRO
+           MOVE WS-CUSTO-ESTIMADO TO MR-CUSTO-EST
+           WRITE MATERIAL-REPORT-REC.
+
+       CONVERTE-BASE-ALTURA.
+           IF WS-UNIDADE = 2
+              COMPUTE BASE   = BASE   * WS-FATOR-PES
+              COMPUTE ALTURA = ALTURA * WS-FATOR-PES
+           END-IF.
+
+       CONVERTE-RAIO.
+           IF WS-UNIDADE = 2
+              COMPUTE RAIO = RAIO * WS-FATOR-PES
+           END-IF.
+
+       CAPTURA-BASE.
+           MOVE 0       TO WS-DEC-MIN
+           MOVE 999.99  TO WS-DEC-MAX
+           MOVE "DIGITE A BASE: " TO WS-DEC-PROMPT
+           PERFORM CAPTURA-DECIMAL-VALIDADO
+           MOVE WS-DEC-ENTRADA TO BASE.
+
+       CAPTURA-ALTURA.
+           MOVE 0       TO WS-DEC-MIN
+           MOVE 999.99  TO WS-DEC-MAX
+           MOVE "DIGITE A ALTURA: " TO WS-DEC-PROMPT
+           PERFORM CAPTURA-DECIMAL-VALIDADO
+           MOVE WS-DEC-ENTRADA TO ALTURA.
+
+       CALCULA-AREA-RETANGULO.
+           PERFORM CAPTURA-BASE
+           PERFORM CAPTURA-ALTURA
+           PERFORM CONVERTE-BASE-ALTURA
+           MULTIPLY  BASE BY ALTURA GIVING R
+           DISPLAY "A AREA É " R " METROS QUADRADOS"
+           COMPUTE WS-CUSTO-ESTIMADO = R * WS-CUSTO-UNITARIO
+           DISPLAY "CUSTO ESTIMADO DE MATERIAL: " WS-CUSTO-ESTIMADO.
+
+       CALCULA-PERIMETRO-RETANGULO.
+           PERFORM CAPTURA-BASE
+           PERFORM CAPTURA-ALTURA
+           PERFORM CONVERTE-BASE-ALTURA
+           COMPUTE R = 2 * (BASE + ALTURA)
+           DISPLAY "O PERIMETRO E " R " METROS".
+
+       CALCULA-AREA-TRIANGULO.
+           PERFORM CAPTURA-BASE
+           PERFORM CAPTURA-ALTURA
+           PERFORM CONVERTE-BASE-ALTURA
+           COMPUTE R = (BASE * ALTURA) / 2
+           DISPLAY "A AREA DO TRIANGULO E " R " METROS QUADRADOS"
+           COMPUTE WS-CUSTO-ESTIMADO = R * WS-CUSTO-UNITARIO
+           DISPLAY "CUSTO ESTIMADO DE MATERIAL: " WS-CUSTO-ESTIMADO.
+
+       CALCULA-AREA-CIRCULO.
+           MOVE 0       TO WS-DEC-MIN
+           MOVE 999.99  TO WS-DEC-MAX
+           MOVE "DIGITE O RAIO: " TO WS-DEC-PROMPT
+           PERFORM CAPTURA-DECIMAL-VALIDADO
+           MOVE WS-DEC-ENTRADA TO RAIO
+           PERFORM CONVERTE-RAIO
+           COMPUTE R = PI * RAIO * RAIO
+           DISPLAY "A AREA DO CIRCULO E " R " METROS QUADRADOS"
+           COMPUTE WS-CUSTO-ESTIMADO = R * WS-CUSTO-UNITARIO
+           DISPLAY "CUSTO ESTIMADO DE MATERIAL: " WS-CUSTO-ESTIMADO.
+
+       COPY "RECIBOP.cpy".
+       COPY "DECVALIDP.cpy".
