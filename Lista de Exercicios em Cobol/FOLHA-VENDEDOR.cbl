@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA-VENDEDOR.
+       AUTHOR. CAIO SOUZA SILVA
+       DATE-WRITTEN. 30/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDOR-MASTER ASSIGN TO "VENDMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VEND-STATUS.
+           SELECT PAYROLL-REPORT ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYR-STATUS.
+           SELECT VEICULO-MASTER ASSIGN TO "VEICMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VEIC-STATUS.
+           SELECT YTD-COMMISSION ASSIGN TO "COMISYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+           SELECT PESSOA-MASTER ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PESSOA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDEDOR-MASTER
+           RECORD CONTAINS 49 CHARACTERS.
+       01  VENDEDOR-MASTER-REC.
+           05  VM-VENDEDOR-ID       PIC X(6).
+           05  VM-VENDEDOR-NOME     PIC X(30).
+           05  VM-NUM-CARRO         PIC 9(3).
+           05  VM-SALARIO           PIC 9(4)V99.
+           05  VM-VENDA-V           PIC 9(4)V99.
+           05  VM-VEIC-ID           PIC 9(3).
+
+       FD  VEICULO-MASTER.
+       COPY "VEICULOREC.cpy".
+
+       FD  PAYROLL-REPORT
+           RECORD CONTAINS 60 CHARACTERS.
+       01  PAYROLL-REPORT-REC.
+           05  PR-VENDEDOR-ID       PIC X(6).
+           05  PR-FILLER1           PIC X(1).
+           05  PR-VENDEDOR-NOME     PIC X(30).
+           05  PR-SALARIO-FINAL     PIC ZZZ,ZZ9.99.
+           05  PR-FILLER2           PIC X(16).
+
+       FD  YTD-COMMISSION
+           RECORD CONTAINS 15 CHARACTERS.
+       01  YTD-COMMISSION-REC.
+           05  YC-VENDEDOR-ID       PIC X(6).
+           05  YC-TOTAL-COMISSAO    PIC 9(7)V99.
+
+       FD  PESSOA-MASTER.
+       COPY "PESSOAREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "RECIBO.cpy".
+       77  NUM-CARRO         PIC 9(3).
+       77  SALARIO           PIC 9(4)V99.
+       77  VENDA-V           PIC 9(4)V99.
+       77  R                 PIC 9(4)V99.
+       77  WS-COMISSAO-CARRO PIC 9(3)V99 VALUE 100.00.
+       77  WS-COMISSAO-PADRAO PIC 9(3)V99 VALUE 100.00.
+       77  WS-MODO           PIC 9 VALUE 0.
+       77  WS-VEND-STATUS    PIC XX VALUE SPACES.
+       77  WS-PAYR-STATUS    PIC XX VALUE SPACES.
+       77  WS-EOF-VEND       PIC X VALUE "N".
+           88 EOF-VEND              VALUE "Y".
+       77  WS-VEIC-STATUS    PIC XX VALUE SPACES.
+       77  WS-VEIC-ID        PIC 9(3).
+       77  WS-ACHOU-VEIC     PIC X VALUE "N".
+           88 ACHOU-VEIC            VALUE "Y".
+       77  WS-TOTAL-FOLHA    PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-LINE.
+           05  FILLER            PIC X(37) VALUE "TOTAL DA FOLHA:".
+           05  WS-TOTAL-VALOR    PIC ZZZ,ZZ9.99.
+           05  FILLER            PIC X(16) VALUE SPACES.
+       77  WS-VENDEDOR-ID-ATUAL PIC X(6).
+       77  WS-COMISSAO-VENDA    PIC 9(4)V99.
+       77  WS-YTD-STATUS        PIC XX VALUE SPACES.
+       77  WS-YTD-COUNT         PIC 9(3) VALUE 0.
+       77  WS-EOF-YTD           PIC X VALUE "N".
+           88 EOF-YTD                  VALUE "Y".
+       77  WS-YTD-ACHOU         PIC X VALUE "N".
+           88 YTD-ACHOU                VALUE "Y".
+       01  WS-YTD-TABELA.
+           05  WS-YTD-ENTRY OCCURS 1 TO 200 TIMES
+                              DEPENDING ON WS-YTD-COUNT
+                              INDEXED BY WS-YTD-IDX.
+               10  WS-YTD-ID      PIC X(6).
+               10  WS-YTD-TOTAL   PIC 9(7)V99.
+       77  WS-PESSOA-STATUS  PIC XX VALUE SPACES.
+       77  WS-VEND-ID-NUM    PIC 9(6).
+       77  WS-ACHOU-PESSOA   PIC X VALUE "N".
+           88 ACHOU-PESSOA          VALUE "Y".
+       COPY "NUMVALID.cpy".
+       COPY "DECVALID.cpy".
+       LINKAGE SECTION.
+       01  LK-MODO-CHAMADA        PIC X.
+           88  LK-CHAMADA-LOTE          VALUE "B".
+           88  LK-CHAMADA-INTERATIVA    VALUE "I".
+       PROCEDURE DIVISION USING LK-MODO-CHAMADA.
+       INICIO.
+           IF LK-CHAMADA-LOTE
+              MOVE 2 TO WS-MODO
+           ELSE
+              DISPLAY "MODO DE EXECUCAO:"
+              DISPLAY "(1) INTERATIVO  (2) LOTE (VENDEDOR-MASTER)"
+              ACCEPT WS-MODO
+           END-IF
+           MOVE 0 TO RETURN-CODE
+           PERFORM CARREGA-YTD
+           IF WS-MODO = 2
+              PERFORM PROCESSA-LOTE
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF
+           PERFORM GRAVA-YTD
+           GOBACK.
+
+       PROCESSA-INTERATIVO.
+           DISPLAY "ID DO VENDEDOR: "
+           ACCEPT WS-VENDEDOR-ID-ATUAL
+           PERFORM VALIDA-VENDEDOR-PESSOA
+           IF ACHOU-PESSOA
+              DISPLAY "VENDEDOR VINCULADO: " PES-NAME
+           END-IF
+           MOVE 0   TO WS-NUM-MIN
+           MOVE 999 TO WS-NUM-MAX
+           MOVE "NUMERO DE CARROS: " TO WS-NUM-PROMPT
+           PERFORM CAPTURA-NUMERO-VALIDADO
+           MOVE WS-NUM-ENTRADA TO NUM-CARRO
+           DISPLAY "ID DO VEICULO VENDIDO: "
+           ACCEPT WS-VEIC-ID
+           PERFORM BUSCA-VEICULO
+           MOVE 0      TO WS-DEC-MIN
+           MOVE 9999.99 TO WS-DEC-MAX
+           MOVE "SALARIO: " TO WS-DEC-PROMPT
+           PERFORM CAPTURA-DECIMAL-VALIDADO
+           MOVE WS-DEC-ENTRADA TO SALARIO
+           MOVE 0      TO WS-DEC-MIN
+           MOVE 9999.99 TO WS-DEC-MAX
+           MOVE "VALOR DA VENDA: " TO WS-DEC-PROMPT
+           PERFORM CAPTURA-DECIMAL-VALIDADO
+           MOVE WS-DEC-ENTRADA TO VENDA-V
+           PERFORM CALCULA-SALARIO-FINAL
+           PERFORM ATUALIZA-YTD-VENDEDOR
+           DISPLAY "SALARIO FINAL: " R
+           DISPLAY "COMISSAO ACUMULADA NO ANO: "
+              WS-YTD-TOTAL(WS-YTD-IDX)
+           STRING "FOLHA DO VENDEDOR " DELIMITED BY SIZE
+                  WS-VENDEDOR-ID-ATUAL DELIMITED BY SIZE
+                  " - SALARIO FINAL " DELIMITED BY SIZE
+                  R DELIMITED BY SIZE
+                  INTO WS-RECIBO-DESCRICAO
+           END-STRING
+           PERFORM EXIBE-RECIBO-CONFIRMACAO.
+
+       CARREGA-YTD.
+           MOVE 0 TO WS-YTD-COUNT
+           MOVE "N" TO WS-EOF-YTD
+           OPEN INPUT YTD-COMMISSION
+           IF WS-YTD-STATUS NOT = "35"
+              PERFORM UNTIL EOF-YTD
+                 READ YTD-COMMISSION
+                    AT END
+                       MOVE "Y" TO WS-EOF-YTD
+                    NOT AT END
+                       ADD 1 TO WS-YTD-COUNT
+                       MOVE YC-VENDEDOR-ID
+                          TO WS-YTD-ID(WS-YTD-COUNT)
+                       MOVE YC-TOTAL-COMISSAO
+                          TO WS-YTD-TOTAL(WS-YTD-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-COMMISSION
+           END-IF.
+
+       ATUALIZA-YTD-VENDEDOR.
+           MOVE "N" TO WS-YTD-ACHOU
+           IF WS-YTD-COUNT > 0
+              SET WS-YTD-IDX TO 1
+              SEARCH WS-YTD-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN WS-YTD-ID(WS-YTD-IDX) = WS-VENDEDOR-ID-ATUAL
+                    MOVE "Y" TO WS-YTD-ACHOU
+              END-SEARCH
+           END-IF
+           IF YTD-ACHOU
+              ADD WS-COMISSAO-VENDA TO WS-YTD-TOTAL(WS-YTD-IDX)
+           ELSE
+              ADD 1 TO WS-YTD-COUNT
+              SET WS-YTD-IDX TO WS-YTD-COUNT
+              MOVE WS-VENDEDOR-ID-ATUAL TO WS-YTD-ID(WS-YTD-IDX)
+              MOVE WS-COMISSAO-VENDA    TO WS-YTD-TOTAL(WS-YTD-IDX)
+           END-IF.
+
+       GRAVA-YTD.
+           OPEN OUTPUT YTD-COMMISSION
+           PERFORM VARYING WS-YTD-IDX FROM 1 BY 1
+                 UNTIL WS-YTD-IDX > WS-YTD-COUNT
+              MOVE WS-YTD-ID(WS-YTD-IDX)    TO YC-VENDEDOR-ID
+              MOVE WS-YTD-TOTAL(WS-YTD-IDX) TO YC-TOTAL-COMISSAO
+              WRITE YTD-COMMISSION-REC
+           END-PERFORM
+           CLOSE YTD-COMMISSION.
+
+       BUSCA-VEICULO.
+           MOVE WS-COMISSAO-PADRAO TO WS-COMISSAO-CARRO
+           MOVE "N" TO WS-ACHOU-VEIC
+           OPEN INPUT VEICULO-MASTER
+           IF WS-VEIC-STATUS = "35"
+              DISPLAY "VEICULO-MASTER NAO ENCONTRADO - "
+                 "USANDO COMISSAO PADRAO"
+           ELSE
+              PERFORM UNTIL ACHOU-VEIC
+                 READ VEICULO-MASTER
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       IF VEIC-ID = WS-VEIC-ID
+                          MOVE "Y" TO WS-ACHOU-VEIC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE VEICULO-MASTER
+           END-IF
+           IF ACHOU-VEIC
+              MOVE VEIC-COMISSAO TO WS-COMISSAO-CARRO
+           END-IF.
+
+       VALIDA-VENDEDOR-PESSOA.
+           MOVE "N" TO WS-ACHOU-PESSOA
+           MOVE WS-VENDEDOR-ID-ATUAL TO WS-VEND-ID-NUM
+           OPEN INPUT PESSOA-MASTER
+           IF WS-PESSOA-STATUS = "35"
+              DISPLAY "PESSOA-MASTER NAO ENCONTRADO - "
+                 "VENDEDOR NAO VINCULADO AO CADASTRO"
+           ELSE
+              PERFORM UNTIL ACHOU-PESSOA
+                 READ PESSOA-MASTER
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       IF PES-REG-NUM = WS-VEND-ID-NUM
+                          MOVE "Y" TO WS-ACHOU-PESSOA
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PESSOA-MASTER
+           END-IF
+           IF NOT ACHOU-PESSOA
+              DISPLAY "VENDEDOR " WS-VENDEDOR-ID-ATUAL
+                 " NAO ENCONTRADO NO CADASTRO DE PESSOAS"
+           END-IF.
+
+       CALCULA-SALARIO-FINAL.
+           COMPUTE WS-COMISSAO-VENDA = (NUM-CARRO * WS-COMISSAO-CARRO)
+                     + (VENDA-V * 0.5)
+           COMPUTE R = WS-COMISSAO-VENDA + SALARIO.
+
+       PROCESSA-LOTE.
+           MOVE 0 TO WS-TOTAL-FOLHA
+           OPEN INPUT VENDEDOR-MASTER
+           IF WS-VEND-STATUS = "35"
+              DISPLAY "VENDEDOR-MASTER NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              OPEN OUTPUT PAYROLL-REPORT
+              PERFORM UNTIL EOF-VEND
+                 READ VENDEDOR-MASTER
+                    AT END
+                       MOVE "Y" TO WS-EOF-VEND
+                    NOT AT END
+                       PERFORM CALCULA-FOLHA-VENDEDOR
+                 END-READ
+              END-PERFORM
+              MOVE WS-TOTAL-FOLHA TO WS-TOTAL-VALOR
+              WRITE PAYROLL-REPORT-REC FROM WS-TOTAL-LINE
+              CLOSE VENDEDOR-MASTER
+              CLOSE PAYROLL-REPORT
+           END-IF.
+
+       CALCULA-FOLHA-VENDEDOR.
+           MOVE VM-NUM-CARRO    TO NUM-CARRO
+           MOVE VM-SALARIO      TO SALARIO
+           MOVE VM-VENDA-V      TO VENDA-V
+           MOVE VM-VEIC-ID      TO WS-VEIC-ID
+           MOVE VM-VENDEDOR-ID  TO WS-VENDEDOR-ID-ATUAL
+           PERFORM VALIDA-VENDEDOR-PESSOA
+           PERFORM BUSCA-VEICULO
+           PERFORM CALCULA-SALARIO-FINAL
+           PERFORM ATUALIZA-YTD-VENDEDOR
+           ADD R TO WS-TOTAL-FOLHA
+           MOVE VM-VENDEDOR-ID   TO PR-VENDEDOR-ID
+           IF ACHOU-PESSOA
+              MOVE PES-NAME      TO PR-VENDEDOR-NOME
+           ELSE
+              MOVE VM-VENDEDOR-NOME TO PR-VENDEDOR-NOME
+           END-IF
+           MOVE R                TO PR-SALARIO-FINAL
+           WRITE PAYROLL-REPORT-REC.
+
+       COPY "RECIBOP.cpy".
+       COPY "NUMVALIDP.cpy".
+       COPY "DECVALIDP.cpy".
