@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARRO.
+       AUTHOR. CAIO SOUZA SILVA
+       DATE-WRITTEN. 30/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXA-MASTER ASSIGN TO "TAXAMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXA-STATUS.
+           SELECT VEICULO-MASTER ASSIGN TO "VEICMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VEIC-STATUS.
+           SELECT CARRO-LOG ASSIGN TO "CARROLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAXA-MASTER
+           RECORD CONTAINS 27 CHARACTERS.
+       01  TAXA-MASTER-REC.
+           05  TX-DATA-VIGENCIA    PIC 9(8).
+           05  TX-TAXA-1           PIC 9V9(5).
+           05  TX-TAXA-2           PIC 9V9(5).
+           05  FILLER              PIC X(7).
+
+       FD  VEICULO-MASTER.
+       COPY "VEICULOREC.cpy".
+
+       FD  CARRO-LOG
+           RECORD CONTAINS 44 CHARACTERS.
+       01  CARRO-LOG-REC.
+           05  CL-DATA        PIC 9(8).
+           05  FILLER         PIC X.
+           05  CL-VALOR       PIC 9(4)V99.
+           05  FILLER         PIC X.
+           05  CL-RESULTADO   PIC 9(4)V99.
+           05  FILLER         PIC X.
+           05  CL-VEIC-ID     PIC 9(3).
+           05  FILLER         PIC X.
+           05  CL-TAXA-1      PIC 9V9(5).
+           05  FILLER         PIC X.
+           05  CL-TAXA-2      PIC 9V9(5).
+           05  FILLER         PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       77  VALOR         PIC 9(6)V99.
+       77  R             PIC 9(4)V99.
+       77  WS-TAXA-STATUS PIC XX VALUE SPACES.
+       77  WS-HOJE        PIC 9(8).
+       77  WS-TAXA-1      PIC 9V9(5) VALUE 0.28.
+       77  WS-TAXA-2      PIC 9V9(5) VALUE 0.45.
+       77  WS-EOF-TAXA    PIC X VALUE "N".
+           88 EOF-TAXA           VALUE "Y".
+       77  WS-MELHOR-DATA-VIGENCIA PIC 9(8) VALUE 0.
+       77  WS-VALOR-TAXA-1 PIC 9(4)V99.
+       77  WS-VALOR-TAXA-2 PIC 9(4)V99.
+       77  WS-MODO         PIC 9 VALUE 0.
+       77  WS-VEIC-STATUS  PIC XX VALUE SPACES.
+       77  WS-BUSCA-VEIC-ID PIC 9(3).
+       77  WS-ACHOU-VEIC   PIC X VALUE "N".
+           88 ACHOU-VEIC          VALUE "Y".
+       77  WS-CLOG-STATUS  PIC XX VALUE SPACES.
+       77  WS-ULTIMO-VEIC-ID PIC 9(3) VALUE 0.
+       COPY "DECVALID.cpy".
+       PROCEDURE DIVISION.
+           DISPLAY "(1) DIGITAR VALOR DO CARRO  "
+              "(2) BUSCAR VEICULO POR ID"
+           ACCEPT WS-MODO
+           IF WS-MODO = 2
+              PERFORM BUSCA-VEICULO-POR-ID
+           ELSE
+              MOVE 0      TO WS-DEC-MIN
+              MOVE 9999.99 TO WS-DEC-MAX
+              MOVE "VALOR DO CARRO: " TO WS-DEC-PROMPT
+              PERFORM CAPTURA-DECIMAL-VALIDADO
+              MOVE WS-DEC-ENTRADA TO VALOR
+           END-IF
+           PERFORM CARREGA-TAXAS-VIGENTES
+           COMPUTE WS-VALOR-TAXA-1 = VALOR * WS-TAXA-1
+           COMPUTE WS-VALOR-TAXA-2 = VALOR * WS-TAXA-2
+           COMPUTE R = WS-VALOR-TAXA-1 + WS-VALOR-TAXA-2 + VALOR
+           DISPLAY "VALOR BASE: " VALOR
+           DISPLAY "TAXA 1 (" WS-TAXA-1 "): " WS-VALOR-TAXA-1
+           DISPLAY "TAXA 2 (" WS-TAXA-2 "): " WS-VALOR-TAXA-2
+           DISPLAY "O VALOR E: " R
+           PERFORM GRAVA-CARRO-LOG
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       GRAVA-CARRO-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CL-DATA
+           MOVE VALOR            TO CL-VALOR
+           MOVE R                TO CL-RESULTADO
+           MOVE WS-ULTIMO-VEIC-ID TO CL-VEIC-ID
+           MOVE WS-TAXA-1         TO CL-TAXA-1
+           MOVE WS-TAXA-2         TO CL-TAXA-2
+           OPEN EXTEND CARRO-LOG
+           IF WS-CLOG-STATUS = "35"
+              OPEN OUTPUT CARRO-LOG
+           END-IF
+           WRITE CARRO-LOG-REC
+           CLOSE CARRO-LOG.
+
+       BUSCA-VEICULO-POR-ID.
+           DISPLAY "DIGITE O ID DO VEICULO: "
+           ACCEPT WS-BUSCA-VEIC-ID
+           MOVE "N" TO WS-ACHOU-VEIC
+           OPEN INPUT VEICULO-MASTER
+           IF WS-VEIC-STATUS = "35"
+              DISPLAY "VEICULO-MASTER NAO ENCONTRADO"
+           ELSE
+              PERFORM UNTIL ACHOU-VEIC
+                 READ VEICULO-MASTER
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       IF VEIC-ID = WS-BUSCA-VEIC-ID
+                          MOVE "Y" TO WS-ACHOU-VEIC
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE VEICULO-MASTER
+           END-IF
+           IF ACHOU-VEIC
+              MOVE VEIC-VALOR      TO VALOR
+              MOVE WS-BUSCA-VEIC-ID TO WS-ULTIMO-VEIC-ID
+              DISPLAY "MODELO: " VEIC-MODELO " VALOR: " VALOR
+           ELSE
+              DISPLAY "VEICULO NAO ENCONTRADO - DIGITE O VALOR"
+              MOVE 0      TO WS-DEC-MIN
+              MOVE 9999.99 TO WS-DEC-MAX
+              MOVE "VALOR DO CARRO: " TO WS-DEC-PROMPT
+              PERFORM CAPTURA-DECIMAL-VALIDADO
+              MOVE WS-DEC-ENTRADA TO VALOR
+           END-IF.
+
+       CARREGA-TAXAS-VIGENTES.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           OPEN INPUT TAXA-MASTER
+           IF WS-TAXA-STATUS = "35"
+              DISPLAY "TAXA-MASTER NAO ENCONTRADO - "
+                 "USANDO TAXAS PADRAO"
+           ELSE
+              MOVE 0 TO WS-MELHOR-DATA-VIGENCIA
+              PERFORM UNTIL EOF-TAXA
+                 READ TAXA-MASTER
+                    AT END
+                       MOVE "Y" TO WS-EOF-TAXA
+                    NOT AT END
+                       IF TX-DATA-VIGENCIA <= WS-HOJE
+                          AND TX-DATA-VIGENCIA > WS-MELHOR-DATA-VIGENCIA
+                          MOVE TX-DATA-VIGENCIA TO
+                             WS-MELHOR-DATA-VIGENCIA
+                          MOVE TX-TAXA-1 TO WS-TAXA-1
+                          MOVE TX-TAXA-2 TO WS-TAXA-2
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TAXA-MASTER
+           END-IF.
+
+       COPY "DECVALIDP.cpy".
