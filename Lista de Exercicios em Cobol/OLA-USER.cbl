@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OLA-USER.
+       AUTHOR. CAIO SOUZA SILVA
+       DATE-WRITTEN. 30/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VISITOR-LOG ASSIGN TO "VISITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VISITOR-LOG
+           RECORD CONTAINS 60 CHARACTERS.
+       01  VISITOR-LOG-REC       PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY "RECIBO.cpy".
+       77  NOME          PIC A(40).
+       77  WS-LOG-STATUS PIC XX VALUE SPACES.
+       77  WS-IDIOMA     PIC 9 VALUE 1.
+       01  WS-IDIOMA-TABELA.
+           05  FILLER PIC X(15) VALUE "1OLA           ".
+           05  FILLER PIC X(15) VALUE "2HELLO         ".
+           05  FILLER PIC X(15) VALUE "3HOLA          ".
+       01  WS-IDIOMA-TAB REDEFINES WS-IDIOMA-TABELA.
+           05  WS-IDIOMA-ENTRY OCCURS 3 TIMES
+                                INDEXED BY WS-IDIOMA-IDX.
+               10  WS-IDIOMA-COD        PIC 9.
+               10  WS-IDIOMA-SAUDACAO   PIC X(14).
+       01  WS-AGORA      PIC 9(20).
+       01  WS-AGORA-R REDEFINES WS-AGORA.
+           05  WS-AGORA-DATA     PIC 9(8).
+           05  WS-AGORA-HORA     PIC 9(6).
+           05  FILLER            PIC 9(6).
+       01  WS-LOG-LINHA.
+           05  WS-LOG-NOME       PIC A(40).
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  WS-LOG-DATA       PIC 9999/99/99.
+           05  FILLER            PIC X(1) VALUE SPACE.
+           05  WS-LOG-HORA       PIC 99B99B99.
+       PROCEDURE DIVISION.
+           DISPLAY "ESCOLHA O IDIOMA: (1) PORTUGUES (2) ENGLISH "
+              "(3) ESPANOL"
+           ACCEPT WS-IDIOMA
+           DISPLAY "DIGITE SEU NOME:"
+           ACCEPT NOME
+           SET WS-IDIOMA-IDX TO 1
+           SEARCH WS-IDIOMA-ENTRY
+              AT END
+                 SET WS-IDIOMA-IDX TO 1
+              WHEN WS-IDIOMA-COD(WS-IDIOMA-IDX) = WS-IDIOMA
+                 CONTINUE
+           END-SEARCH
+           DISPLAY FUNCTION TRIM(WS-IDIOMA-SAUDACAO(WS-IDIOMA-IDX))
+              " " FUNCTION TRIM(NOME)
+           PERFORM REGISTRA-VISITANTE
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       REGISTRA-VISITANTE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AGORA
+           MOVE NOME             TO WS-LOG-NOME
+           MOVE WS-AGORA-DATA    TO WS-LOG-DATA
+           MOVE WS-AGORA-HORA    TO WS-LOG-HORA
+           OPEN EXTEND VISITOR-LOG
+           IF WS-LOG-STATUS = "35"
+              CLOSE VISITOR-LOG
+              OPEN OUTPUT VISITOR-LOG
+           END-IF
+           WRITE VISITOR-LOG-REC FROM WS-LOG-LINHA
+           CLOSE VISITOR-LOG
+           STRING "VISITA DE " DELIMITED BY SIZE
+                  FUNCTION TRIM(NOME) DELIMITED BY SIZE
+                  " - SAUDACAO " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-IDIOMA-SAUDACAO(WS-IDIOMA-IDX))
+                     DELIMITED BY SIZE
+                  INTO WS-RECIBO-DESCRICAO
+           END-STRING
+           PERFORM EXIBE-RECIBO-CONFIRMACAO.
+
+       COPY "RECIBOP.cpy".
