@@ -1,15 +1,133 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. TROCA.
-       AUTHOR. CAIO SOUZA SILVA
-       DATE-WRITTEN. 30/03/22
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  A     PIC 9(2) VALUE 10. 
-       77  B     PIC 9(2) VALUE 20.
-       77  C     PIC 9(2).
-       PROCEDURE DIVISION.
-           MOVE A TO C
-           MOVE B TO A 
-           MOVE C TO B
-           DISPLAY A B
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TROCA.
+       AUTHOR. CAIO SOUZA SILVA
+       DATE-WRITTEN. 30/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAR-MASTER ASSIGN TO "PARMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAR-STATUS.
+           SELECT PAR-RESULT ASSIGN TO "PARRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAR-MASTER
+           RECORD CONTAINS 8 CHARACTERS.
+       01  PAR-MASTER-REC.
+           05  PM-CAMPO-A       PIC 9(4).
+           05  PM-CAMPO-B       PIC 9(4).
+
+       FD  PAR-RESULT
+           RECORD CONTAINS 8 CHARACTERS.
+       01  PAR-RESULT-REC.
+           05  PR-CAMPO-A       PIC 9(4).
+           05  PR-CAMPO-B       PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       77  A     PIC 9(2) VALUE 10.
+       77  B     PIC 9(2) VALUE 20.
+       77  C     PIC 9(2).
+       77  N     PIC 9(2) VALUE 0.
+       01  TABELA-VALORES.
+           05  VALOR-TAB OCCURS 50 TIMES PIC 9(4).
+       77  I     PIC 9(2).
+       77  J     PIC 9(2).
+       77  WS-MODO       PIC 9 VALUE 0.
+       77  WS-PAR-STATUS PIC XX VALUE SPACES.
+       77  WS-RES-STATUS PIC XX VALUE SPACES.
+       77  WS-EOF-PAR    PIC X VALUE "N".
+           88 EOF-PAR            VALUE "Y".
+       77  WS-QTD-ROTACAO PIC 9(2).
+       77  WS-K           PIC 9(2).
+       COPY "NUMVALID.cpy".
+       PROCEDURE DIVISION.
+           DISPLAY "(1) TROCA A/B  (2) ORDENA TABELA  "
+              "(3) TROCA EM LOTE (ARQUIVO)  (4) ROTACIONA TABELA"
+           ACCEPT WS-MODO
+           MOVE 0 TO RETURN-CODE
+           EVALUATE WS-MODO
+              WHEN 2
+                 PERFORM LE-VALORES
+                 PERFORM ORDENA-TABELA
+                 PERFORM MOSTRA-TABELA
+              WHEN 3
+                 PERFORM TROCA-LOTE
+              WHEN 4
+                 PERFORM LE-VALORES
+                 DISPLAY "ROTACIONAR QUANTAS POSICOES? "
+                 ACCEPT WS-QTD-ROTACAO
+                 PERFORM VARYING WS-K FROM 1 BY 1
+                       UNTIL WS-K > WS-QTD-ROTACAO
+                    PERFORM ROTACIONA-UMA-POSICAO
+                 END-PERFORM
+                 PERFORM MOSTRA-TABELA
+              WHEN OTHER
+                 MOVE A TO C
+                 MOVE B TO A
+                 MOVE C TO B
+                 DISPLAY A B
+           END-EVALUATE
+           STOP RUN.
+
+       ROTACIONA-UMA-POSICAO.
+           MOVE VALOR-TAB(1) TO C
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+              MOVE VALOR-TAB(I + 1) TO VALOR-TAB(I)
+           END-PERFORM
+           MOVE C TO VALOR-TAB(N).
+
+       TROCA-LOTE.
+           MOVE "N" TO WS-EOF-PAR
+           OPEN INPUT PAR-MASTER
+           IF WS-PAR-STATUS = "35"
+              DISPLAY "PAR-MASTER NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              OPEN OUTPUT PAR-RESULT
+              PERFORM UNTIL EOF-PAR
+                 READ PAR-MASTER
+                    AT END
+                       MOVE "Y" TO WS-EOF-PAR
+                    NOT AT END
+                       MOVE PM-CAMPO-A TO PR-CAMPO-B
+                       MOVE PM-CAMPO-B TO PR-CAMPO-A
+                       WRITE PAR-RESULT-REC
+                 END-READ
+              END-PERFORM
+              CLOSE PAR-MASTER
+              CLOSE PAR-RESULT
+              DISPLAY "TROCA EM LOTE CONCLUIDA - VER PARRESULT.DAT"
+           END-IF.
+
+       LE-VALORES.
+           MOVE 1  TO WS-NUM-MIN
+           MOVE 50 TO WS-NUM-MAX
+           MOVE "QUANTOS VALORES DESEJA ORDENAR (MAX 50)? "
+              TO WS-NUM-PROMPT
+           PERFORM CAPTURA-NUMERO-VALIDADO
+           MOVE WS-NUM-ENTRADA TO N
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+              DISPLAY "VALOR " I ": "
+              ACCEPT VALOR-TAB(I)
+           END-PERFORM.
+
+       ORDENA-TABELA.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 1
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > N - I
+                 IF VALOR-TAB(J) > VALOR-TAB(J + 1)
+                    MOVE VALOR-TAB(J)     TO C
+                    MOVE VALOR-TAB(J + 1) TO VALOR-TAB(J)
+                    MOVE C                TO VALOR-TAB(J + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+       MOSTRA-TABELA.
+           DISPLAY "VALORES EM ORDEM CRESCENTE:"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+              DISPLAY VALOR-TAB(I)
+           END-PERFORM.
+
+       COPY "NUMVALIDP.cpy".
