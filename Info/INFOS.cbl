@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INFOS.
+       AUTHOR. Caio Souza Silva.
+       DATE-WRITTEN. 26/03/22
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOA-MASTER ASSIGN TO "PESSOA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PESSOA-STATUS.
+           SELECT PESSOA-SEQ ASSIGN TO "PESSOASEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT REGISTRO-SLIP ASSIGN TO "REGSLIP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SLIP-STATUS.
+           SELECT FILA-GENERO ASSIGN TO WS-FILA-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILA-STATUS.
+           SELECT CADASTRO-PENDENTE ASSIGN TO "CADASTRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CADASTRO-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PESSOA-MASTER.
+       COPY "PESSOAREC.cpy".
+
+       FD  PESSOA-SEQ
+           RECORD CONTAINS 6 CHARACTERS.
+       01  PESSOA-SEQ-REC        PIC 9(6).
+
+       FD  REGISTRO-SLIP
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REGISTRO-SLIP-LINE    PIC X(50).
+
+       FD  FILA-GENERO
+           RECORD CONTAINS 50 CHARACTERS.
+       01  FILA-GENERO-LINE      PIC X(50).
+
+       FD  CADASTRO-PENDENTE
+           RECORD CONTAINS 56 CHARACTERS.
+       01  CADASTRO-PENDENTE-REC.
+           05  CP-NOME           PIC X(40).
+           05  CP-IDADE          PIC 9(3).
+           05  CP-GENERO         PIC 9.
+           05  CP-ID-NACIONAL    PIC X(11).
+           05  CP-ACEITA-MKT     PIC X.
+
+       WORKING-STORAGE SECTION.
+       COPY "NUMVALID.cpy".
+       COPY "RECIBO.cpy".
+       01  WS-GENERO-TABELA.
+           05  FILLER PIC X(17) VALUE "1HOMEM           ".
+           05  FILLER PIC X(17) VALUE "2MULHER          ".
+           05  FILLER PIC X(17) VALUE "3NAO-BINARIO     ".
+           05  FILLER PIC X(17) VALUE "4NAO INFORMAR    ".
+           05  FILLER PIC X(17) VALUE "5OUTRO           ".
+       01  WS-GENERO-TAB REDEFINES WS-GENERO-TABELA.
+           05  WS-GENERO-ENTRY OCCURS 5 TIMES
+                                INDEXED BY WS-GENERO-IDX.
+               10  WS-GENERO-COD   PIC 9.
+               10  WS-GENERO-DESC  PIC X(16).
+       77 WS-GENERO-ACHADO  PIC X VALUE "N".
+           88 GENERO-ACHADO         VALUE "Y".
+       77 GENDER PIC 9.
+       77 P-NAME PIC A(40).
+       77 AGE PIC 9(3).
+       77 WS-ID-NACIONAL    PIC X(11).
+       77 WS-ID-DUPLICADO   PIC X VALUE "N".
+           88 ID-DUPLICADO         VALUE "Y".
+       77 WS-ACEITA-MKT     PIC X VALUE "N".
+           88 ACEITA-MKT           VALUE "S".
+       77 WS-PESSOA-STATUS  PIC XX VALUE SPACES.
+       77 WS-SEQ-STATUS     PIC XX VALUE SPACES.
+       77 WS-PROX-REG-NUM   PIC 9(6) VALUE 0.
+       77 WS-SLIP-STATUS    PIC XX VALUE SPACES.
+       01  WS-FILA-TABELA.
+           05  FILLER PIC X(30) VALUE "1FILAHOMEM.DAT               ".
+           05  FILLER PIC X(30) VALUE "2FILAMULHER.DAT              ".
+           05  FILLER PIC X(30) VALUE "3FILANAOBINARIO.DAT          ".
+           05  FILLER PIC X(30) VALUE "4FILANAOINFORMOU.DAT         ".
+           05  FILLER PIC X(30) VALUE "5FILAOUTRO.DAT               ".
+       01  WS-FILA-TAB REDEFINES WS-FILA-TABELA.
+           05  WS-FILA-ENTRY OCCURS 5 TIMES
+                              INDEXED BY WS-FILA-IDX.
+               10  WS-FILA-COD    PIC 9.
+               10  WS-FILA-ARQ    PIC X(29).
+       77 WS-FILA-NOME      PIC X(29).
+       77 WS-FILA-STATUS    PIC XX VALUE SPACES.
+       01  WS-HOJE           PIC 9(8).
+       01  WS-HOJE-R REDEFINES WS-HOJE.
+           05  WS-HOJE-ANO  PIC 9(4).
+           05  WS-HOJE-MES  PIC 9(2).
+           05  WS-HOJE-DIA  PIC 9(2).
+       01  WS-SLIP-LABEL-VALOR.
+           05  WS-SLIP-LABEL PIC X(12).
+           05  WS-SLIP-VALOR PIC X(38).
+       77 WS-CADASTRO-STATUS PIC XX VALUE SPACES.
+       77 WS-EOF-CADASTRO    PIC X VALUE "N".
+           88 EOF-CADASTRO          VALUE "Y".
+       77 WS-CADASTRO-COUNT  PIC 9(5) VALUE 0.
+       LINKAGE SECTION.
+       01  LK-MODO-CHAMADA        PIC X.
+           88  LK-CHAMADA-LOTE          VALUE "B".
+           88  LK-CHAMADA-INTERATIVA    VALUE "I".
+       PROCEDURE DIVISION USING LK-MODO-CHAMADA.
+       INICIO.
+           MOVE 0 TO RETURN-CODE
+           IF LK-CHAMADA-LOTE
+              PERFORM PROCESSA-LOTE-CADASTRO
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF
+           GOBACK.
+
+       PROCESSA-INTERATIVO.
+           DISPLAY "Qual seu Nome?"
+           ACCEPT P-NAME
+           MOVE 1               TO WS-NUM-MIN
+           MOVE 120             TO WS-NUM-MAX
+           MOVE "Qual sua idade?" TO WS-NUM-PROMPT
+           PERFORM CAPTURA-NUMERO-VALIDADO
+           MOVE WS-NUM-ENTRADA TO AGE
+           DISPLAY "Qual seu genero?"
+           DISPLAY "(1) HOMEM (2) MULHER (3) NAO-BINARIO"
+           DISPLAY "(4) NAO INFORMAR (5) OUTRO"
+           ACCEPT GENDER
+           PERFORM BUSCA-GENERO
+           IF GENERO-ACHADO
+              DISPLAY P-NAME " " AGE " Anos "
+                 WS-GENERO-DESC(WS-GENERO-IDX)
+           ELSE
+              DISPLAY "GENERO INVALIDO - DIGITE UM VALOR DE 1 A 5"
+           END-IF
+           DISPLAY "Qual seu numero de identificacao nacional?"
+           ACCEPT WS-ID-NACIONAL
+           DISPLAY "DESEJA RECEBER COMUNICACOES DE MARKETING? (S/N)"
+           ACCEPT WS-ACEITA-MKT
+           PERFORM VALIDA-ID-DUPLICADO
+           IF ID-DUPLICADO
+              DISPLAY "CADASTRO NAO REALIZADO - ID NACIONAL "
+                 WS-ID-NACIONAL " JA CADASTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              PERFORM GRAVA-PESSOA-MASTER
+              PERFORM GRAVA-FILA-GENERO
+              PERFORM IMPRIME-FICHA-CADASTRO
+              STRING "PESSOA " DELIMITED BY SIZE
+                     FUNCTION TRIM(P-NAME) DELIMITED BY SIZE
+                     " CADASTRADA - REG " DELIMITED BY SIZE
+                     PES-REG-NUM DELIMITED BY SIZE
+                     INTO WS-RECIBO-DESCRICAO
+              END-STRING
+              PERFORM EXIBE-RECIBO-CONFIRMACAO
+           END-IF.
+
+       PROCESSA-LOTE-CADASTRO.
+           MOVE "N" TO WS-EOF-CADASTRO
+           MOVE 0   TO WS-CADASTRO-COUNT
+           OPEN INPUT CADASTRO-PENDENTE
+           IF WS-CADASTRO-STATUS = "35"
+              DISPLAY "CADASTRO.DAT NAO ENCONTRADO"
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              PERFORM UNTIL EOF-CADASTRO
+                 READ CADASTRO-PENDENTE
+                    AT END
+                       MOVE "Y" TO WS-EOF-CADASTRO
+                    NOT AT END
+                       PERFORM PROCESSA-CADASTRO-PENDENTE
+                 END-READ
+              END-PERFORM
+              CLOSE CADASTRO-PENDENTE
+              STRING "LOTE DE CADASTROS PROCESSADO - " DELIMITED BY SIZE
+                     WS-CADASTRO-COUNT DELIMITED BY SIZE
+                     " REGISTROS" DELIMITED BY SIZE
+                     INTO WS-RECIBO-DESCRICAO
+              END-STRING
+              PERFORM EXIBE-RECIBO-CONFIRMACAO
+           END-IF.
+
+       PROCESSA-CADASTRO-PENDENTE.
+           MOVE CP-NOME         TO P-NAME
+           MOVE CP-IDADE        TO AGE
+           MOVE CP-GENERO       TO GENDER
+           MOVE CP-ID-NACIONAL  TO WS-ID-NACIONAL
+           MOVE CP-ACEITA-MKT   TO WS-ACEITA-MKT
+           PERFORM BUSCA-GENERO
+           PERFORM VALIDA-ID-DUPLICADO
+           IF ID-DUPLICADO
+              DISPLAY "CADASTRO NAO REALIZADO - ID NACIONAL "
+                 WS-ID-NACIONAL " JA CADASTRADO"
+           ELSE
+              PERFORM GRAVA-PESSOA-MASTER
+              PERFORM GRAVA-FILA-GENERO
+              PERFORM IMPRIME-FICHA-CADASTRO
+              ADD 1 TO WS-CADASTRO-COUNT
+           END-IF.
+
+       VALIDA-ID-DUPLICADO.
+           MOVE "N" TO WS-ID-DUPLICADO
+           OPEN INPUT PESSOA-MASTER
+           IF WS-PESSOA-STATUS NOT = "35"
+              PERFORM UNTIL ID-DUPLICADO
+                 READ PESSOA-MASTER
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       IF PES-ID-NACIONAL = WS-ID-NACIONAL
+                          MOVE "Y" TO WS-ID-DUPLICADO
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PESSOA-MASTER
+           END-IF.
+
+       BUSCA-GENERO.
+           MOVE "N" TO WS-GENERO-ACHADO
+           SET WS-GENERO-IDX TO 1
+           SEARCH WS-GENERO-ENTRY
+              AT END
+                 MOVE "N" TO WS-GENERO-ACHADO
+              WHEN WS-GENERO-COD(WS-GENERO-IDX) = GENDER
+                 MOVE "Y" TO WS-GENERO-ACHADO
+           END-SEARCH.
+
+       PROXIMO-NUMERO-REGISTRO.
+           OPEN INPUT PESSOA-SEQ
+           IF WS-SEQ-STATUS = "35"
+              MOVE 0 TO WS-PROX-REG-NUM
+           ELSE
+              READ PESSOA-SEQ INTO WS-PROX-REG-NUM
+              CLOSE PESSOA-SEQ
+           END-IF
+           ADD 1 TO WS-PROX-REG-NUM
+           OPEN OUTPUT PESSOA-SEQ
+           WRITE PESSOA-SEQ-REC FROM WS-PROX-REG-NUM
+           CLOSE PESSOA-SEQ.
+
+       GRAVA-PESSOA-MASTER.
+           PERFORM PROXIMO-NUMERO-REGISTRO
+           MOVE WS-PROX-REG-NUM TO PES-REG-NUM
+           MOVE P-NAME          TO PES-NAME
+           MOVE AGE             TO PES-AGE
+           MOVE GENDER          TO PES-GENDER
+           MOVE WS-ID-NACIONAL  TO PES-ID-NACIONAL
+           IF ACEITA-MKT
+              SET PES-MKT-SIM TO TRUE
+           ELSE
+              SET PES-MKT-NAO TO TRUE
+           END-IF
+           IF GENERO-ACHADO
+              MOVE WS-GENERO-DESC(WS-GENERO-IDX) TO PES-GENDER-DESC
+           ELSE
+              MOVE "INVALIDO"    TO PES-GENDER-DESC
+           END-IF
+           IF AGE < 18
+              SET PES-MENOR   TO TRUE
+           ELSE
+              SET PES-ADULTO  TO TRUE
+           END-IF
+           OPEN EXTEND PESSOA-MASTER
+           IF WS-PESSOA-STATUS = "35"
+              CLOSE PESSOA-MASTER
+              OPEN OUTPUT PESSOA-MASTER
+           END-IF
+           WRITE PESSOA-MASTER-REC
+           CLOSE PESSOA-MASTER.
+
+       GRAVA-FILA-GENERO.
+           IF GENERO-ACHADO
+              SET WS-FILA-IDX TO 1
+              SEARCH WS-FILA-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN WS-FILA-COD(WS-FILA-IDX) = GENDER
+                    MOVE WS-FILA-ARQ(WS-FILA-IDX) TO WS-FILA-NOME
+              END-SEARCH
+              OPEN EXTEND FILA-GENERO
+              IF WS-FILA-STATUS = "35"
+                 CLOSE FILA-GENERO
+                 OPEN OUTPUT FILA-GENERO
+              END-IF
+              STRING PES-REG-NUM DELIMITED BY SIZE
+                     " "         DELIMITED BY SIZE
+                     P-NAME      DELIMITED BY SIZE
+                     INTO FILA-GENERO-LINE
+              END-STRING
+              WRITE FILA-GENERO-LINE
+              CLOSE FILA-GENERO
+           END-IF.
+
+       IMPRIME-FICHA-CADASTRO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE
+           OPEN EXTEND REGISTRO-SLIP
+           IF WS-SLIP-STATUS = "35"
+              CLOSE REGISTRO-SLIP
+              OPEN OUTPUT REGISTRO-SLIP
+           END-IF
+           MOVE "===== FICHA DE CADASTRO =====" TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE SPACES         TO WS-SLIP-LABEL-VALOR
+           MOVE "NOME:"        TO WS-SLIP-LABEL
+           MOVE P-NAME         TO WS-SLIP-VALOR
+           MOVE WS-SLIP-LABEL-VALOR TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE SPACES         TO WS-SLIP-LABEL-VALOR
+           MOVE "IDADE:"       TO WS-SLIP-LABEL
+           MOVE AGE            TO WS-SLIP-VALOR
+           MOVE WS-SLIP-LABEL-VALOR TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE SPACES         TO WS-SLIP-LABEL-VALOR
+           MOVE "GENERO:"      TO WS-SLIP-LABEL
+           IF GENERO-ACHADO
+              MOVE WS-GENERO-DESC(WS-GENERO-IDX) TO WS-SLIP-VALOR
+           ELSE
+              MOVE "INVALIDO"  TO WS-SLIP-VALOR
+           END-IF
+           MOVE WS-SLIP-LABEL-VALOR TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE SPACES         TO WS-SLIP-LABEL-VALOR
+           MOVE "FAIXA-ETARIA:" TO WS-SLIP-LABEL
+           IF AGE < 18
+              MOVE "MENOR DE IDADE" TO WS-SLIP-VALOR
+           ELSE
+              MOVE "MAIOR DE IDADE" TO WS-SLIP-VALOR
+           END-IF
+           MOVE WS-SLIP-LABEL-VALOR TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE SPACES         TO WS-SLIP-LABEL-VALOR
+           MOVE "DATA:"        TO WS-SLIP-LABEL
+           STRING WS-HOJE-DIA  DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-HOJE-MES  DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-HOJE-ANO  DELIMITED BY SIZE
+                  INTO WS-SLIP-VALOR
+           END-STRING
+           MOVE WS-SLIP-LABEL-VALOR TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           MOVE "==============================" TO REGISTRO-SLIP-LINE
+           WRITE REGISTRO-SLIP-LINE
+           CLOSE REGISTRO-SLIP.
+
+       COPY "NUMVALIDP.cpy".
+
+       COPY "RECIBOP.cpy".
